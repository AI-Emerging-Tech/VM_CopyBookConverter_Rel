@@ -0,0 +1,14 @@
+       01 HO3-AUDIT-RECORD.
+
+           05 AUD-POLICY-NUMBER       PIC X(10).
+           05 AUD-TRANSACTION-TYPE    PIC X(1).
+              88 AUD-TRAN-ADD         VALUE 'A'.
+              88 AUD-TRAN-CHANGE      VALUE 'C'.
+              88 AUD-TRAN-DELETE      VALUE 'D'.
+           05 AUD-FIELD-NAME          PIC X(20).
+           05 AUD-OLD-VALUE           PIC X(30).
+           05 AUD-NEW-VALUE           PIC X(30).
+           05 AUD-TIMESTAMP.
+              10 AUD-TIMESTAMP-DATE   PIC 9(8).
+              10 AUD-TIMESTAMP-TIME   PIC 9(6).
+           05 AUD-USER-ID             PIC X(8).
