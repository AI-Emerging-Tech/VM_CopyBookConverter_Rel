@@ -0,0 +1,76 @@
+       01 HO3-VALID-CODES.
+
+           05 HO3-APPROVED-STATE-DATA.
+              10 FILLER              PIC X(2) VALUE 'TX'.
+              10 FILLER              PIC X(2) VALUE 'FL'.
+              10 FILLER              PIC X(2) VALUE 'CA'.
+              10 FILLER              PIC X(2) VALUE 'NY'.
+              10 FILLER              PIC X(2) VALUE 'GA'.
+              10 FILLER              PIC X(2) VALUE 'NC'.
+              10 FILLER              PIC X(2) VALUE 'SC'.
+              10 FILLER              PIC X(2) VALUE 'AL'.
+              10 FILLER              PIC X(2) VALUE 'LA'.
+              10 FILLER              PIC X(2) VALUE 'OH'.
+           05 HO3-APPROVED-STATE-TABLE REDEFINES
+                 HO3-APPROVED-STATE-DATA.
+              10 HO3-APPROVED-STATE  PIC X(2) OCCURS 10 TIMES
+                    INDEXED BY HO3-STATE-IDX.
+
+           05 HO3-VALID-ROOF-TYPE-DATA.
+              10 FILLER              PIC X(1) VALUE '1'.
+              10 FILLER              PIC X(1) VALUE '2'.
+              10 FILLER              PIC X(1) VALUE '3'.
+              10 FILLER              PIC X(1) VALUE '4'.
+              10 FILLER              PIC X(1) VALUE '5'.
+           05 HO3-VALID-ROOF-TYPE-TABLE REDEFINES
+                 HO3-VALID-ROOF-TYPE-DATA.
+              10 HO3-VALID-ROOF-TYPE PIC X(1) OCCURS 5 TIMES
+                    INDEXED BY HO3-ROOF-CODE-IDX.
+      *    1 = Composition Shingle   2 = Tile      3 = Metal
+      *    4 = Wood Shake            5 = Slate
+
+           05 HO3-VALID-OCCUPANCY-TYPE-DATA.
+              10 FILLER              PIC X(1) VALUE '1'.
+              10 FILLER              PIC X(1) VALUE '2'.
+              10 FILLER              PIC X(1) VALUE '3'.
+              10 FILLER              PIC X(1) VALUE '4'.
+           05 HO3-VALID-OCCUPANCY-TABLE REDEFINES
+                 HO3-VALID-OCCUPANCY-TYPE-DATA.
+              10 HO3-VALID-OCCUPANCY-TYPE PIC X(1) OCCURS 4 TIMES
+                    INDEXED BY HO3-OCC-CODE-IDX.
+      *    1 = Owner Occupied        2 = Tenant Occupied
+      *    3 = Seasonal/Secondary    4 = Vacant
+
+           05 HO3-MORTGAGEE-MIN-DWELLING PIC 9(7)V99 COMP-3
+                 VALUE 100000.00.
+
+      *    State-mandated minimum wind/hurricane deductible, expressed
+      *    as a percentage of COV-A-DWELLING.  A state not found in
+      *    the table has no state-mandated minimum on file.
+           05 HO3-STATE-MIN-DEDUCTIBLE-DATA.
+              10 FILLER              PIC X(2) VALUE 'TX'.
+              10 FILLER              PIC 9V999 VALUE 0.010.
+              10 FILLER              PIC X(2) VALUE 'FL'.
+              10 FILLER              PIC 9V999 VALUE 0.020.
+              10 FILLER              PIC X(2) VALUE 'CA'.
+              10 FILLER              PIC 9V999 VALUE 0.005.
+              10 FILLER              PIC X(2) VALUE 'NY'.
+              10 FILLER              PIC 9V999 VALUE 0.010.
+              10 FILLER              PIC X(2) VALUE 'GA'.
+              10 FILLER              PIC 9V999 VALUE 0.010.
+              10 FILLER              PIC X(2) VALUE 'NC'.
+              10 FILLER              PIC 9V999 VALUE 0.010.
+              10 FILLER              PIC X(2) VALUE 'SC'.
+              10 FILLER              PIC 9V999 VALUE 0.020.
+              10 FILLER              PIC X(2) VALUE 'AL'.
+              10 FILLER              PIC 9V999 VALUE 0.010.
+              10 FILLER              PIC X(2) VALUE 'LA'.
+              10 FILLER              PIC 9V999 VALUE 0.020.
+              10 FILLER              PIC X(2) VALUE 'OH'.
+              10 FILLER              PIC 9V999 VALUE 0.000.
+           05 HO3-STATE-MIN-DEDUCTIBLE-TABLE REDEFINES
+                 HO3-STATE-MIN-DEDUCTIBLE-DATA.
+              10 HO3-STATE-MIN-DED-ENTRY OCCURS 10 TIMES
+                    INDEXED BY HO3-STATE-MIN-DED-IDX.
+                 15 HO3-STATE-MIN-DED-STATE PIC X(2).
+                 15 HO3-STATE-MIN-DED-PCT   PIC 9V999.
