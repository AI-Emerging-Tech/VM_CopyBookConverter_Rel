@@ -26,4 +26,4 @@
               10 PROPERTY-ADDRESS     PIC X(50).
               10 PROPERTY-CITY        PIC X(30).
               10 PROPERTY-ZIP         PIC X(5).
-              10 PROPERTY-INSURED-VALUE PIC 9(7)V99 COMP-3.
\ No newline at end of file
+              10 PROPERTY-INSURED-VALUE PIC 9(7)V99 COMP-3.
