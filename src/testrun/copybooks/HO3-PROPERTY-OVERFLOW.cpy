@@ -0,0 +1,11 @@
+       01 HO3-PROPERTY-OVERFLOW-RECORD.
+
+           05 OVFL-POLICY-NUMBER      PIC X(10).
+           05 OVFL-PROPERTY-SEQ-NO    PIC X(2).
+           05 OVFL-YEAR-BUILT         PIC 9(4).
+           05 OVFL-OCCUPANCY-TYPE     PIC X(1).
+           05 OVFL-ROOF-TYPE          PIC X(1).
+           05 OVFL-PROPERTY-ADDRESS   PIC X(50).
+           05 OVFL-PROPERTY-CITY      PIC X(30).
+           05 OVFL-PROPERTY-ZIP       PIC X(5).
+           05 OVFL-PROPERTY-INSURED-VALUE PIC 9(7)V99 COMP-3.
