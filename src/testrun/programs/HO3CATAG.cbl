@@ -0,0 +1,350 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HO3CATAG.
+      *    Catastrophe exposure aggregation report.
+      *    Reads HO3-POLICY-FILE, sums PROPERTY-INSURED-VALUE across
+      *    PROPERTY-DETAILS by PROPERTY-ZIP, and rolls that up to
+      *    STATE-CODE, so CAT modeling (hurricane, wildfire, hail
+      *    zone) concentration requests no longer need a one-off
+      *    extract.  Prints a zip subtotal, a state subtotal, a grand
+      *    total insured value, a property-count tie-out line
+      *    comparing the count of properties read off HO3-POLICY-FILE
+      *    against the count rolled up from the sorted report output,
+      *    and a policy-count tie-out line comparing the number of
+      *    policy records read off HO3-POLICY-FILE (the full policy
+      *    file record count the request asks the grand total be
+      *    tied out against) to the number of distinct policy numbers
+      *    actually represented in the sorted output, so the
+      *    aggregation can be proven complete against the source file
+      *    rather than just against its own sort pipeline.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HO3-POLICY-FILE ASSIGN TO "HO3POLIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-FILE-STATUS.
+
+           SELECT CAT-SORT-FILE ASSIGN TO "HO3CATST".
+
+           SELECT CAT-EXPOSURE-REPORT-FILE ASSIGN TO "HO3CATRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HO3-POLICY-FILE.
+           COPY HO3-POLICY.
+
+       SD  CAT-SORT-FILE.
+       01  CAT-SORT-RECORD.
+           05 CAT-STATE-CODE          PIC X(2).
+           05 CAT-ZIP                 PIC X(5).
+           05 CAT-POLICY-NUMBER       PIC X(10).
+           05 CAT-INSURED-VALUE       PIC 9(7)V99 COMP-3.
+
+       FD  CAT-EXPOSURE-REPORT-FILE.
+       01  CAT-REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-POLICY-FILE-STATUS      PIC X(2).
+           88 WS-POLICY-FILE-OK       VALUE '00'.
+           88 WS-POLICY-FILE-EOF      VALUE '10'.
+
+       01  WS-REPORT-FILE-STATUS      PIC X(2).
+           88 WS-REPORT-FILE-OK       VALUE '00'.
+
+       01  WS-EOF-SWITCH              PIC X(1) VALUE 'N'.
+           88 WS-END-OF-INPUT         VALUE 'Y'.
+
+       01  WS-SORT-EOF-SWITCH         PIC X(1) VALUE 'N'.
+           88 WS-SORT-END-OF-FILE     VALUE 'Y'.
+
+       01  WS-PROPERTY-IDX            PIC S9(4) COMP.
+       01  WS-PROPERTY-LIMIT          PIC S9(4) COMP.
+
+       01  WS-POLICY-COUNT            PIC 9(9) VALUE ZERO.
+       01  WS-PROPERTY-COUNT          PIC 9(9) VALUE ZERO.
+       01  WS-OUTPUT-POLICY-COUNT     PIC 9(9) VALUE ZERO.
+
+      *    Distinct-policy dedup table for the output-side policy tie-
+      *    out: a policy with properties in more than one PROPERTY-ZIP
+      *    returns more than one sorted record, so the grand total of
+      *    sorted records cannot be compared directly against
+      *    WS-POLICY-COUNT - this table lets 4250-ACCUMULATE-DISTINCT-
+      *    POLICY count each POLICY-NUMBER in the output exactly once.
+       01  WS-DEDUP-COUNT             PIC 9(5) COMP VALUE ZERO.
+       01  WS-POLICY-DEDUP-TABLE.
+           05 WS-POLICY-DEDUP-ENTRY OCCURS 1 TO 10000 TIMES
+                 DEPENDING ON WS-DEDUP-COUNT
+                 INDEXED BY WS-DEDUP-IDX.
+              10 WS-DEDUP-POLICY-NUMBER PIC X(10).
+
+       01  WS-DEDUP-FOUND-SWITCH      PIC X(1) VALUE 'N'.
+           88 WS-DEDUP-FOUND          VALUE 'Y'.
+       01  WS-DEDUP-TABLE-FULL-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-DEDUP-TABLE-FULL     VALUE 'Y'.
+
+       01  WS-FIRST-ZIP-SWITCH        PIC X(1) VALUE 'Y'.
+           88 WS-FIRST-ZIP            VALUE 'Y'.
+       01  WS-PRIOR-STATE-CODE        PIC X(2) VALUE SPACES.
+       01  WS-PRIOR-ZIP               PIC X(5) VALUE SPACES.
+
+       01  WS-ZIP-COUNT                PIC 9(7) VALUE ZERO.
+       01  WS-ZIP-TOTAL                PIC 9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-STATE-COUNT               PIC 9(7) VALUE ZERO.
+       01  WS-STATE-TOTAL               PIC 9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-GRAND-PROPERTY-COUNT      PIC 9(7) VALUE ZERO.
+       01  WS-GRAND-TOTAL               PIC 9(9)V99 COMP-3 VALUE ZERO.
+
+       01  WS-STATE-HEADING.
+           05 FILLER                  PIC X(7) VALUE 'STATE: '.
+           05 WS-HDG-STATE-CODE       PIC X(2).
+
+       01  WS-ZIP-DETAIL-LINE             VALUE SPACES.
+           05 FILLER                  PIC X(3).
+           05 FILLER                  PIC X(6) VALUE 'ZIP = '.
+           05 WS-ZDT-ZIP              PIC X(5).
+           05 FILLER                  PIC X(3).
+           05 FILLER                  PIC X(16)
+                 VALUE 'PROPERTIES = '.
+           05 WS-ZDT-COUNT            PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(3).
+           05 FILLER                  PIC X(17)
+                 VALUE 'INSURED VALUE = '.
+           05 WS-ZDT-TOTAL            PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-STATE-TOTAL-LINE            VALUE SPACES.
+           05 FILLER                  PIC X(3).
+           05 FILLER                  PIC X(19)
+                 VALUE 'STATE SUBTOTAL -   '.
+           05 WS-STT-COUNT            PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(3).
+           05 FILLER                  PIC X(17)
+                 VALUE 'INSURED VALUE = '.
+           05 WS-STT-TOTAL            PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05 FILLER                  PIC X(23)
+                 VALUE 'GRAND TOTAL PROPERTIES='.
+           05 WS-GRT-COUNT            PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(3).
+           05 FILLER                  PIC X(21)
+                 VALUE 'TOTAL INSURED VALUE='.
+           05 WS-GRT-TOTAL            PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-TIE-OUT-LINE            VALUE SPACES.
+           05 FILLER                  PIC X(24)
+                 VALUE 'TIE-OUT - PROPERTIES IN='.
+           05 WS-TIE-IN-COUNT         PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(6) VALUE ' OUT='.
+           05 WS-TIE-OUT-COUNT        PIC ZZZ,ZZ9.
+           05 FILLER                  PIC X(2).
+           05 WS-TIE-RESULT           PIC X(8).
+
+      *    Ties the full HO3-POLICY-FILE record count against the
+      *    number of distinct policies represented in the sorted
+      *    report output, per request 008's "grand total tie-out
+      *    against the full HO3 policy file record count."
+       01  WS-POLICY-TIE-OUT-LINE     VALUE SPACES.
+           05 FILLER                  PIC X(24)
+                 VALUE 'TIE-OUT - POLICIES FILE='.
+           05 WS-PTIE-IN-COUNT        PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                  PIC X(6) VALUE ' OUT='.
+           05 WS-PTIE-OUT-COUNT       PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                  PIC X(2).
+           05 WS-PTIE-RESULT          PIC X(8).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           SORT CAT-SORT-FILE
+               ON ASCENDING KEY CAT-STATE-CODE CAT-ZIP
+               INPUT PROCEDURE IS 3000-BUILD-SORT-RECORDS
+               OUTPUT PROCEDURE IS 4000-BUILD-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT HO3-POLICY-FILE
+           IF NOT WS-POLICY-FILE-OK
+              DISPLAY 'HO3CATAG: UNABLE TO OPEN HO3POLIN, STATUS='
+                 WS-POLICY-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           IF NOT WS-END-OF-INPUT
+              PERFORM 3100-READ-POLICY
+           END-IF.
+
+       3000-BUILD-SORT-RECORDS.
+           PERFORM 3200-PROCESS-ONE-POLICY UNTIL WS-END-OF-INPUT.
+
+       3100-READ-POLICY.
+           READ HO3-POLICY-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       3200-PROCESS-ONE-POLICY.
+           ADD 1 TO WS-POLICY-COUNT
+           MOVE 3 TO WS-PROPERTY-LIMIT
+           IF PROPERTY-COUNT < 3
+              MOVE PROPERTY-COUNT TO WS-PROPERTY-LIMIT
+           END-IF
+           PERFORM VARYING WS-PROPERTY-IDX FROM 1 BY 1
+                   UNTIL WS-PROPERTY-IDX > WS-PROPERTY-LIMIT
+              MOVE STATE-CODE TO CAT-STATE-CODE
+              MOVE PROPERTY-ZIP (WS-PROPERTY-IDX) TO CAT-ZIP
+              MOVE POLICY-NUMBER TO CAT-POLICY-NUMBER
+              MOVE PROPERTY-INSURED-VALUE (WS-PROPERTY-IDX)
+                 TO CAT-INSURED-VALUE
+              RELEASE CAT-SORT-RECORD
+              ADD 1 TO WS-PROPERTY-COUNT
+           END-PERFORM
+           PERFORM 3100-READ-POLICY.
+
+       4000-BUILD-REPORT.
+           OPEN OUTPUT CAT-EXPOSURE-REPORT-FILE
+           IF NOT WS-REPORT-FILE-OK
+              DISPLAY 'HO3CATAG: UNABLE TO OPEN HO3CATRP, STATUS='
+                 WS-REPORT-FILE-STATUS
+           END-IF
+
+           PERFORM 4100-RETURN-SORT-RECORD
+           PERFORM 4200-PROCESS-SORTED-RECORD
+              UNTIL WS-SORT-END-OF-FILE
+
+           IF NOT WS-FIRST-ZIP
+              PERFORM 4300-WRITE-ZIP-TOTAL
+              PERFORM 4400-WRITE-STATE-TOTAL
+           END-IF
+
+           MOVE WS-GRAND-PROPERTY-COUNT TO WS-GRT-COUNT
+           MOVE WS-GRAND-TOTAL TO WS-GRT-TOTAL
+           WRITE CAT-REPORT-LINE FROM WS-GRAND-TOTAL-LINE
+
+      *    Ties the property count accumulated while scanning the
+      *    input (WS-PROPERTY-COUNT) against the property count
+      *    accumulated while building the report from the sorted
+      *    output (WS-GRAND-PROPERTY-COUNT) - the same unit on both
+      *    sides - so a mismatch (a RELEASE dropped by the sort, or a
+      *    state/zip break miscounted) is caught here instead of
+      *    surfacing downstream as understated CAT exposure.
+           MOVE WS-PROPERTY-COUNT TO WS-TIE-IN-COUNT
+           MOVE WS-GRAND-PROPERTY-COUNT TO WS-TIE-OUT-COUNT
+           IF WS-PROPERTY-COUNT = WS-GRAND-PROPERTY-COUNT
+              MOVE 'MATCH' TO WS-TIE-RESULT
+           ELSE
+              MOVE 'MISMATCH' TO WS-TIE-RESULT
+           END-IF
+           WRITE CAT-REPORT-LINE FROM WS-TIE-OUT-LINE
+
+      *    Ties the full HO3-POLICY-FILE record count (WS-POLICY-
+      *    COUNT) against the distinct-policy count accumulated by
+      *    4250-ACCUMULATE-DISTINCT-POLICY, so the aggregation is
+      *    proven against the source file's own record count, not
+      *    just against this program's sort pipeline.
+           MOVE WS-POLICY-COUNT TO WS-PTIE-IN-COUNT
+           MOVE WS-OUTPUT-POLICY-COUNT TO WS-PTIE-OUT-COUNT
+           IF WS-DEDUP-TABLE-FULL
+              MOVE 'UNKNOWN' TO WS-PTIE-RESULT
+           ELSE
+              IF WS-POLICY-COUNT = WS-OUTPUT-POLICY-COUNT
+                 MOVE 'MATCH' TO WS-PTIE-RESULT
+              ELSE
+                 MOVE 'MISMATCH' TO WS-PTIE-RESULT
+              END-IF
+           END-IF
+           WRITE CAT-REPORT-LINE FROM WS-POLICY-TIE-OUT-LINE
+
+           CLOSE CAT-EXPOSURE-REPORT-FILE.
+
+       4100-RETURN-SORT-RECORD.
+           RETURN CAT-SORT-FILE
+               AT END
+                  MOVE 'Y' TO WS-SORT-EOF-SWITCH
+           END-RETURN.
+
+       4200-PROCESS-SORTED-RECORD.
+           PERFORM 4250-ACCUMULATE-DISTINCT-POLICY
+
+           IF CAT-STATE-CODE NOT = WS-PRIOR-STATE-CODE
+              IF NOT WS-FIRST-ZIP
+                 PERFORM 4300-WRITE-ZIP-TOTAL
+                 PERFORM 4400-WRITE-STATE-TOTAL
+              END-IF
+              MOVE CAT-STATE-CODE TO WS-HDG-STATE-CODE
+              WRITE CAT-REPORT-LINE FROM WS-STATE-HEADING
+              MOVE CAT-STATE-CODE TO WS-PRIOR-STATE-CODE
+              MOVE CAT-ZIP TO WS-PRIOR-ZIP
+              MOVE ZERO TO WS-STATE-COUNT WS-STATE-TOTAL
+              MOVE ZERO TO WS-ZIP-COUNT WS-ZIP-TOTAL
+              MOVE 'N' TO WS-FIRST-ZIP-SWITCH
+           ELSE
+              IF CAT-ZIP NOT = WS-PRIOR-ZIP
+                 PERFORM 4300-WRITE-ZIP-TOTAL
+                 MOVE CAT-ZIP TO WS-PRIOR-ZIP
+                 MOVE ZERO TO WS-ZIP-COUNT WS-ZIP-TOTAL
+              END-IF
+           END-IF
+
+           ADD 1 TO WS-ZIP-COUNT
+           ADD CAT-INSURED-VALUE TO WS-ZIP-TOTAL
+
+           PERFORM 4100-RETURN-SORT-RECORD.
+
+      *    ---------------------------------------------------------
+      *    Counts each POLICY-NUMBER represented in the sorted output
+      *    exactly once, even though a policy with properties in more
+      *    than one PROPERTY-ZIP returns more than one sorted record.
+      *    ---------------------------------------------------------
+       4250-ACCUMULATE-DISTINCT-POLICY.
+           MOVE 'N' TO WS-DEDUP-FOUND-SWITCH
+           IF WS-DEDUP-COUNT > 0
+              SET WS-DEDUP-IDX TO 1
+              SEARCH WS-POLICY-DEDUP-ENTRY
+                  WHEN WS-DEDUP-POLICY-NUMBER (WS-DEDUP-IDX) =
+                          CAT-POLICY-NUMBER
+                     MOVE 'Y' TO WS-DEDUP-FOUND-SWITCH
+              END-SEARCH
+           END-IF
+
+           IF NOT WS-DEDUP-FOUND
+              IF WS-DEDUP-COUNT < 10000
+                 ADD 1 TO WS-DEDUP-COUNT
+                 MOVE CAT-POLICY-NUMBER
+                    TO WS-DEDUP-POLICY-NUMBER (WS-DEDUP-COUNT)
+                 ADD 1 TO WS-OUTPUT-POLICY-COUNT
+              ELSE
+                 MOVE 'Y' TO WS-DEDUP-TABLE-FULL-SWITCH
+              END-IF
+           END-IF.
+
+       4300-WRITE-ZIP-TOTAL.
+           MOVE WS-PRIOR-ZIP TO WS-ZDT-ZIP
+           MOVE WS-ZIP-COUNT TO WS-ZDT-COUNT
+           MOVE WS-ZIP-TOTAL TO WS-ZDT-TOTAL
+           WRITE CAT-REPORT-LINE FROM WS-ZIP-DETAIL-LINE
+
+           ADD WS-ZIP-COUNT TO WS-STATE-COUNT
+           ADD WS-ZIP-TOTAL TO WS-STATE-TOTAL.
+
+       4400-WRITE-STATE-TOTAL.
+           MOVE WS-STATE-COUNT TO WS-STT-COUNT
+           MOVE WS-STATE-TOTAL TO WS-STT-TOTAL
+           WRITE CAT-REPORT-LINE FROM WS-STATE-TOTAL-LINE
+
+           ADD WS-STATE-COUNT TO WS-GRAND-PROPERTY-COUNT
+           ADD WS-STATE-TOTAL TO WS-GRAND-TOTAL.
+
+       9000-TERMINATE.
+           IF WS-POLICY-FILE-OK OR WS-POLICY-FILE-EOF
+              CLOSE HO3-POLICY-FILE
+           END-IF
+
+           DISPLAY 'HO3CATAG: POLICIES SCANNED = ' WS-POLICY-COUNT
+           DISPLAY 'HO3CATAG: PROPERTIES AGGREGATED = '
+              WS-PROPERTY-COUNT
+           DISPLAY 'HO3CATAG: DISTINCT POLICIES IN OUTPUT = '
+              WS-OUTPUT-POLICY-COUNT.
