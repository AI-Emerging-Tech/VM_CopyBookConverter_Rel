@@ -0,0 +1,514 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HO3CNVRT.
+      *    HO3 policy feed conversion.
+      *    Reads HO3-POLICY-FILE and emits each policy - header,
+      *    coverages, mortgagee, and property list - as a JSON or XML
+      *    document instead of the raw copybook layout, so the claims
+      *    intake system can consume a policy without writing custom
+      *    fixed-width parsing logic against HO3-POLICY.  The output
+      *    format is chosen by WS-CONV-MODE, taken from the command
+      *    line ('JSON' or 'XML '); JSON is the default if it is not
+      *    supplied or not recognized.  Only the first 3 PROPERTY-
+      *    DETAILS occurrences captured on the main record are
+      *    converted; properties beyond that limit are tracked by the
+      *    overflow exposure report, not here.  Free-text fields
+      *    (INSURED-NAME, MORTGAGEE-NAME, PROPERTY-ADDRESS, PROPERTY-
+      *    CITY) are run through 9100-ESCAPE-FOR-JSON or 9200-ESCAPE-
+      *    FOR-XML before being strung into the document, so a name
+      *    or address containing a quote, backslash, or markup
+      *    character does not produce a document the claims intake
+      *    system fails to parse.  WS-BUILD-LINE is sized generously
+      *    (XML escaping alone can expand the free-text fields well
+      *    past a 2000-byte buffer with 3 properties), and every
+      *    STRING into it carries an ON OVERFLOW branch that sets
+      *    WS-BUILD-OVERFLOW-SWITCH; 2000-PROCESS-POLICY checks that
+      *    switch and rejects (does not write) any record that still
+      *    overflowed, logging it instead of silently emitting a
+      *    truncated, unparseable document.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HO3-POLICY-FILE ASSIGN TO "HO3POLIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-FILE-STATUS.
+
+           SELECT CONVERTED-OUTPUT-FILE ASSIGN TO "HO3CNVOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HO3-POLICY-FILE.
+           COPY HO3-POLICY.
+
+       FD  CONVERTED-OUTPUT-FILE.
+       01  CONVERTED-OUTPUT-LINE      PIC X(6000).
+
+       WORKING-STORAGE SECTION.
+       01  WS-POLICY-FILE-STATUS      PIC X(2).
+           88 WS-POLICY-FILE-OK       VALUE '00'.
+           88 WS-POLICY-FILE-EOF      VALUE '10'.
+
+       01  WS-OUTPUT-FILE-STATUS      PIC X(2).
+           88 WS-OUTPUT-FILE-OK       VALUE '00'.
+
+       01  WS-EOF-SWITCH              PIC X(1) VALUE 'N'.
+           88 WS-END-OF-INPUT         VALUE 'Y'.
+
+       01  WS-CONV-MODE               PIC X(4) VALUE 'JSON'.
+           88 WS-MODE-IS-XML          VALUE 'XML '.
+
+       01  WS-POLICY-COUNT            PIC 9(9) VALUE ZERO.
+       01  WS-REJECT-COUNT            PIC 9(9) VALUE ZERO.
+
+       01  WS-PROPERTY-IDX            PIC S9(4) COMP.
+       01  WS-PROPERTY-LIMIT          PIC S9(4) COMP.
+
+       01  WS-NUM-EDIT                PIC Z(7)9.99.
+       01  WS-NUM-EDIT-TRIM           PIC X(10).
+
+      *    Sized well past the worst case: 8 free-text fields per
+      *    policy (insuredName, mortgageeName, 3 addresses, 3 cities)
+      *    each escaping up to 5x past WS-ESC-SOURCE's 50 bytes, plus
+      *    JSON/XML markup - comfortably under 3100 bytes, so 6000
+      *    leaves ample headroom.  ON OVERFLOW on every STRING into
+      *    this field is still the backstop if a future field is
+      *    widened without revisiting this size.
+       01  WS-BUILD-LINE              PIC X(6000).
+       01  WS-BUILD-PTR               PIC S9(4) COMP.
+       01  WS-BUILD-OVERFLOW-SWITCH   PIC X(1) VALUE 'N'.
+           88 WS-BUILD-OVERFLOW       VALUE 'Y'.
+
+      *    Escaping work area, shared by 9100-ESCAPE-FOR-JSON and
+      *    9200-ESCAPE-FOR-XML: a free-text field (INSURED-NAME,
+      *    MORTGAGEE-NAME, PROPERTY-ADDRESS, PROPERTY-CITY) is moved
+      *    into WS-ESC-SOURCE, the appropriate paragraph is performed,
+      *    and the escaped text comes back trimmed in WS-ESC-RESULT.
+      *    WS-ESC-RESULT is sized for the worst case (every byte of a
+      *    50-byte source expanding to XML's 5-byte &amp;), so this
+      *    buffer cannot itself overflow.
+       01  WS-ESC-SOURCE              PIC X(50).
+       01  WS-ESC-RESULT              PIC X(300).
+       01  WS-ESC-CHAR                PIC X(1).
+       01  WS-ESC-IDX                 PIC S9(4) COMP.
+       01  WS-ESC-OUT-PTR             PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-POLICY UNTIL WS-END-OF-INPUT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CONV-MODE FROM COMMAND-LINE
+           IF WS-CONV-MODE NOT = 'JSON' AND WS-CONV-MODE NOT = 'XML '
+              MOVE 'JSON' TO WS-CONV-MODE
+           END-IF
+
+           OPEN INPUT HO3-POLICY-FILE
+           IF NOT WS-POLICY-FILE-OK
+              DISPLAY 'HO3CNVRT: UNABLE TO OPEN HO3POLIN, STATUS='
+                 WS-POLICY-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           OPEN OUTPUT CONVERTED-OUTPUT-FILE
+           IF NOT WS-OUTPUT-FILE-OK
+              DISPLAY 'HO3CNVRT: UNABLE TO OPEN HO3CNVOT, STATUS='
+                 WS-OUTPUT-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           IF NOT WS-END-OF-INPUT
+              PERFORM 2100-READ-POLICY
+           END-IF.
+
+       2000-PROCESS-POLICY.
+           MOVE 3 TO WS-PROPERTY-LIMIT
+           IF PROPERTY-COUNT < 3
+              MOVE PROPERTY-COUNT TO WS-PROPERTY-LIMIT
+           END-IF
+
+           MOVE 'N' TO WS-BUILD-OVERFLOW-SWITCH
+           IF WS-MODE-IS-XML
+              PERFORM 2300-BUILD-XML-RECORD
+           ELSE
+              PERFORM 2200-BUILD-JSON-RECORD
+           END-IF
+
+           IF WS-BUILD-OVERFLOW
+              DISPLAY 'HO3CNVRT: REJECTED, DOCUMENT TOO LARGE FOR '
+                 'POLICY ' POLICY-NUMBER
+              ADD 1 TO WS-REJECT-COUNT
+           ELSE
+              MOVE WS-BUILD-LINE TO CONVERTED-OUTPUT-LINE
+              WRITE CONVERTED-OUTPUT-LINE
+              ADD 1 TO WS-POLICY-COUNT
+           END-IF
+
+           PERFORM 2100-READ-POLICY.
+
+       2100-READ-POLICY.
+           READ HO3-POLICY-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2200-BUILD-JSON-RECORD.
+           MOVE SPACES TO WS-BUILD-LINE
+           MOVE 1 TO WS-BUILD-PTR
+
+           STRING '{"policyNumber":"' FUNCTION TRIM(POLICY-NUMBER)
+                 '",'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE INSURED-NAME TO WS-ESC-SOURCE
+           PERFORM 9100-ESCAPE-FOR-JSON
+           STRING '"insuredName":"' FUNCTION TRIM(WS-ESC-RESULT)
+                 '",'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           STRING '"effectiveDate":"' EFFECTIVE-DATE
+                 '","expiryDate":"' EXPIRY-DATE
+                 '","stateCode":"' STATE-CODE '",'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE MORTGAGEE-NAME TO WS-ESC-SOURCE
+           PERFORM 9100-ESCAPE-FOR-JSON
+           STRING '"mortgageeName":"' FUNCTION TRIM(WS-ESC-RESULT)
+                 '","coverages":{'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE COV-A-DWELLING TO WS-NUM-EDIT
+           MOVE FUNCTION TRIM(WS-NUM-EDIT) TO WS-NUM-EDIT-TRIM
+           STRING '"covADwelling":' FUNCTION TRIM(WS-NUM-EDIT-TRIM)
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE COV-C-CONTENTS TO WS-NUM-EDIT
+           MOVE FUNCTION TRIM(WS-NUM-EDIT) TO WS-NUM-EDIT-TRIM
+           STRING ',"covCContents":' FUNCTION TRIM(WS-NUM-EDIT-TRIM)
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE COV-E-LIABILITY TO WS-NUM-EDIT
+           MOVE FUNCTION TRIM(WS-NUM-EDIT) TO WS-NUM-EDIT-TRIM
+           STRING ',"covELiability":' FUNCTION TRIM(WS-NUM-EDIT-TRIM)
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE ALL-PERIL-DEDUCTIBLE TO WS-NUM-EDIT
+           MOVE FUNCTION TRIM(WS-NUM-EDIT) TO WS-NUM-EDIT-TRIM
+           STRING ',"allPerilDeductible":'
+                 FUNCTION TRIM(WS-NUM-EDIT-TRIM)
+                 '},"properties":['
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           PERFORM VARYING WS-PROPERTY-IDX FROM 1 BY 1
+                   UNTIL WS-PROPERTY-IDX > WS-PROPERTY-LIMIT
+              PERFORM 2210-APPEND-JSON-PROPERTY
+           END-PERFORM
+
+           STRING ']}' DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING.
+
+       2210-APPEND-JSON-PROPERTY.
+           IF WS-PROPERTY-IDX > 1
+              STRING ',' DELIMITED BY SIZE
+                 INTO WS-BUILD-LINE
+                 WITH POINTER WS-BUILD-PTR
+                 ON OVERFLOW
+                    MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+              END-STRING
+           END-IF
+
+           MOVE PROPERTY-INSURED-VALUE (WS-PROPERTY-IDX) TO WS-NUM-EDIT
+           MOVE FUNCTION TRIM(WS-NUM-EDIT) TO WS-NUM-EDIT-TRIM
+
+           STRING '{"propertySeqNo":"'
+                 PROPERTY-SEQ-NO (WS-PROPERTY-IDX)
+                 '","yearBuilt":' YEAR-BUILT (WS-PROPERTY-IDX)
+                 ',"occupancyType":"'
+                 OCCUPANCY-TYPE (WS-PROPERTY-IDX)
+                 '","roofType":"' ROOF-TYPE (WS-PROPERTY-IDX)
+                 '",'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE PROPERTY-ADDRESS (WS-PROPERTY-IDX) TO WS-ESC-SOURCE
+           PERFORM 9100-ESCAPE-FOR-JSON
+           STRING '"address":"' FUNCTION TRIM(WS-ESC-RESULT) '",'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE PROPERTY-CITY (WS-PROPERTY-IDX) TO WS-ESC-SOURCE
+           PERFORM 9100-ESCAPE-FOR-JSON
+           STRING '"city":"' FUNCTION TRIM(WS-ESC-RESULT)
+                 '","zip":"' PROPERTY-ZIP (WS-PROPERTY-IDX)
+                 '","insuredValue":' FUNCTION TRIM(WS-NUM-EDIT-TRIM)
+                 '}'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING.
+
+       2300-BUILD-XML-RECORD.
+           MOVE SPACES TO WS-BUILD-LINE
+           MOVE 1 TO WS-BUILD-PTR
+
+           STRING '<policy>'
+                 '<policyNumber>' FUNCTION TRIM(POLICY-NUMBER)
+                 '</policyNumber>'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE INSURED-NAME TO WS-ESC-SOURCE
+           PERFORM 9200-ESCAPE-FOR-XML
+           STRING '<insuredName>' FUNCTION TRIM(WS-ESC-RESULT)
+                 '</insuredName>'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           STRING '<effectiveDate>' EFFECTIVE-DATE '</effectiveDate>'
+                 '<expiryDate>' EXPIRY-DATE '</expiryDate>'
+                 '<stateCode>' STATE-CODE '</stateCode>'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE MORTGAGEE-NAME TO WS-ESC-SOURCE
+           PERFORM 9200-ESCAPE-FOR-XML
+           STRING '<mortgageeName>' FUNCTION TRIM(WS-ESC-RESULT)
+                 '</mortgageeName>'
+                 '<coverages>'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE COV-A-DWELLING TO WS-NUM-EDIT
+           MOVE FUNCTION TRIM(WS-NUM-EDIT) TO WS-NUM-EDIT-TRIM
+           STRING '<covADwelling>' FUNCTION TRIM(WS-NUM-EDIT-TRIM)
+                 '</covADwelling>'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE COV-C-CONTENTS TO WS-NUM-EDIT
+           MOVE FUNCTION TRIM(WS-NUM-EDIT) TO WS-NUM-EDIT-TRIM
+           STRING '<covCContents>' FUNCTION TRIM(WS-NUM-EDIT-TRIM)
+                 '</covCContents>'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE COV-E-LIABILITY TO WS-NUM-EDIT
+           MOVE FUNCTION TRIM(WS-NUM-EDIT) TO WS-NUM-EDIT-TRIM
+           STRING '<covELiability>' FUNCTION TRIM(WS-NUM-EDIT-TRIM)
+                 '</covELiability>'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE ALL-PERIL-DEDUCTIBLE TO WS-NUM-EDIT
+           MOVE FUNCTION TRIM(WS-NUM-EDIT) TO WS-NUM-EDIT-TRIM
+           STRING '<allPerilDeductible>' FUNCTION TRIM(WS-NUM-EDIT-TRIM)
+                 '</allPerilDeductible>'
+                 '</coverages><properties>'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           PERFORM VARYING WS-PROPERTY-IDX FROM 1 BY 1
+                   UNTIL WS-PROPERTY-IDX > WS-PROPERTY-LIMIT
+              PERFORM 2310-APPEND-XML-PROPERTY
+           END-PERFORM
+
+           STRING '</properties></policy>' DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING.
+
+       2310-APPEND-XML-PROPERTY.
+           MOVE PROPERTY-INSURED-VALUE (WS-PROPERTY-IDX) TO WS-NUM-EDIT
+           MOVE FUNCTION TRIM(WS-NUM-EDIT) TO WS-NUM-EDIT-TRIM
+
+           STRING '<property>'
+                 '<propertySeqNo>' PROPERTY-SEQ-NO (WS-PROPERTY-IDX)
+                 '</propertySeqNo>'
+                 '<yearBuilt>' YEAR-BUILT (WS-PROPERTY-IDX)
+                 '</yearBuilt>'
+                 '<occupancyType>' OCCUPANCY-TYPE (WS-PROPERTY-IDX)
+                 '</occupancyType>'
+                 '<roofType>' ROOF-TYPE (WS-PROPERTY-IDX)
+                 '</roofType>'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE PROPERTY-ADDRESS (WS-PROPERTY-IDX) TO WS-ESC-SOURCE
+           PERFORM 9200-ESCAPE-FOR-XML
+           STRING '<address>' FUNCTION TRIM(WS-ESC-RESULT) '</address>'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING
+
+           MOVE PROPERTY-CITY (WS-PROPERTY-IDX) TO WS-ESC-SOURCE
+           PERFORM 9200-ESCAPE-FOR-XML
+           STRING '<city>' FUNCTION TRIM(WS-ESC-RESULT) '</city>'
+                 '<zip>' PROPERTY-ZIP (WS-PROPERTY-IDX) '</zip>'
+                 '<insuredValue>' FUNCTION TRIM(WS-NUM-EDIT-TRIM)
+                 '</insuredValue>'
+                 '</property>'
+              DELIMITED BY SIZE
+              INTO WS-BUILD-LINE
+              WITH POINTER WS-BUILD-PTR
+              ON OVERFLOW
+                 MOVE 'Y' TO WS-BUILD-OVERFLOW-SWITCH
+           END-STRING.
+
+       9100-ESCAPE-FOR-JSON.
+           MOVE SPACES TO WS-ESC-RESULT
+           MOVE 1 TO WS-ESC-OUT-PTR
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+                   UNTIL WS-ESC-IDX > LENGTH OF WS-ESC-SOURCE
+              MOVE WS-ESC-SOURCE (WS-ESC-IDX:1) TO WS-ESC-CHAR
+              EVALUATE WS-ESC-CHAR
+                 WHEN '"'
+                    STRING '\"' DELIMITED BY SIZE
+                       INTO WS-ESC-RESULT
+                       WITH POINTER WS-ESC-OUT-PTR
+                 WHEN '\'
+                    STRING '\\' DELIMITED BY SIZE
+                       INTO WS-ESC-RESULT
+                       WITH POINTER WS-ESC-OUT-PTR
+                 WHEN OTHER
+                    STRING WS-ESC-CHAR DELIMITED BY SIZE
+                       INTO WS-ESC-RESULT
+                       WITH POINTER WS-ESC-OUT-PTR
+              END-EVALUATE
+           END-PERFORM.
+
+       9200-ESCAPE-FOR-XML.
+           MOVE SPACES TO WS-ESC-RESULT
+           MOVE 1 TO WS-ESC-OUT-PTR
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+                   UNTIL WS-ESC-IDX > LENGTH OF WS-ESC-SOURCE
+              MOVE WS-ESC-SOURCE (WS-ESC-IDX:1) TO WS-ESC-CHAR
+              EVALUATE WS-ESC-CHAR
+                 WHEN '&'
+                    STRING '&amp;' DELIMITED BY SIZE
+                       INTO WS-ESC-RESULT
+                       WITH POINTER WS-ESC-OUT-PTR
+                 WHEN '<'
+                    STRING '&lt;' DELIMITED BY SIZE
+                       INTO WS-ESC-RESULT
+                       WITH POINTER WS-ESC-OUT-PTR
+                 WHEN '>'
+                    STRING '&gt;' DELIMITED BY SIZE
+                       INTO WS-ESC-RESULT
+                       WITH POINTER WS-ESC-OUT-PTR
+                 WHEN OTHER
+                    STRING WS-ESC-CHAR DELIMITED BY SIZE
+                       INTO WS-ESC-RESULT
+                       WITH POINTER WS-ESC-OUT-PTR
+              END-EVALUATE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           IF WS-POLICY-FILE-OK OR WS-POLICY-FILE-EOF
+              CLOSE HO3-POLICY-FILE
+           END-IF
+           CLOSE CONVERTED-OUTPUT-FILE
+
+           DISPLAY 'HO3CNVRT: OUTPUT FORMAT = ' WS-CONV-MODE
+           DISPLAY 'HO3CNVRT: POLICIES CONVERTED = ' WS-POLICY-COUNT
+           DISPLAY 'HO3CNVRT: POLICIES REJECTED (DOCUMENT TOO LARGE) = '
+              WS-REJECT-COUNT.
