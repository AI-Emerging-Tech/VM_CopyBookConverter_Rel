@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HO3DEDCK.
+      *    State-driven minimum deductible compliance check.
+      *    Several states mandate a minimum wind/hurricane peril
+      *    deductible expressed as a percentage of dwelling value,
+      *    and that minimum varies by STATE-CODE.  This program loads
+      *    the HO3-STATE-MIN-DED-ENTRY reference table from HO3-CODES
+      *    and, for every policy, compares ALL-PERIL-DEDUCTIBLE
+      *    against the state's required minimum percentage of COV-A-
+      *    DWELLING, writing every shortfall to a compliance
+      *    exception report so underwriting catches an under-
+      *    deductibled policy before a regulator audit does.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HO3-POLICY-FILE ASSIGN TO "HO3POLIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-FILE-STATUS.
+
+           SELECT COMPLIANCE-REPORT-FILE ASSIGN TO "HO3DEDXR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HO3-POLICY-FILE.
+           COPY HO3-POLICY.
+
+       FD  COMPLIANCE-REPORT-FILE.
+       01  COMPLIANCE-REPORT-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY HO3-CODES.
+
+       01  WS-POLICY-FILE-STATUS      PIC X(2).
+           88 WS-POLICY-FILE-OK       VALUE '00'.
+           88 WS-POLICY-FILE-EOF      VALUE '10'.
+
+       01  WS-REPORT-FILE-STATUS      PIC X(2).
+           88 WS-REPORT-FILE-OK       VALUE '00'.
+
+       01  WS-EOF-SWITCH              PIC X(1) VALUE 'N'.
+           88 WS-END-OF-INPUT         VALUE 'Y'.
+
+       01  WS-POLICY-COUNT            PIC 9(9) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT         PIC 9(9) VALUE ZERO.
+
+       01  WS-STATE-FOUND-SWITCH      PIC X(1).
+           88 WS-STATE-FOUND          VALUE 'Y'.
+
+       01  WS-REQUIRED-MIN-DEDUCTIBLE PIC 9(7)V99 COMP-3.
+       01  WS-REQUIRED-MIN-PCT        PIC 9V999.
+
+       01  WS-EXCEPTION-DETAIL           VALUE SPACES.
+           05 WS-EXC-POLICY-NUMBER    PIC X(10).
+           05 FILLER                  PIC X(2).
+           05 WS-EXC-STATE-CODE       PIC X(2).
+           05 FILLER                  PIC X(2).
+           05 WS-EXC-REQUIRED-MIN     PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(2).
+           05 WS-EXC-ACTUAL-DED       PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(2).
+           05 WS-EXC-REASON           PIC X(32)
+                 VALUE 'DEDUCTIBLE BELOW STATE MINIMUM'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-POLICY UNTIL WS-END-OF-INPUT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT HO3-POLICY-FILE
+           IF NOT WS-POLICY-FILE-OK
+              DISPLAY 'HO3DEDCK: UNABLE TO OPEN HO3POLIN, STATUS='
+                 WS-POLICY-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           OPEN OUTPUT COMPLIANCE-REPORT-FILE
+           IF NOT WS-REPORT-FILE-OK
+              DISPLAY 'HO3DEDCK: UNABLE TO OPEN HO3DEDXR, STATUS='
+                 WS-REPORT-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           IF NOT WS-END-OF-INPUT
+              PERFORM 2100-READ-POLICY
+           END-IF.
+
+       2000-PROCESS-POLICY.
+           PERFORM 2200-CHECK-POLICY
+           PERFORM 2100-READ-POLICY.
+
+       2100-READ-POLICY.
+           READ HO3-POLICY-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2200-CHECK-POLICY.
+           ADD 1 TO WS-POLICY-COUNT
+
+           MOVE 'N' TO WS-STATE-FOUND-SWITCH
+           SET HO3-STATE-MIN-DED-IDX TO 1
+           SEARCH HO3-STATE-MIN-DED-ENTRY
+               AT END
+                  MOVE 'N' TO WS-STATE-FOUND-SWITCH
+               WHEN HO3-STATE-MIN-DED-STATE (HO3-STATE-MIN-DED-IDX) =
+                       STATE-CODE
+                  MOVE 'Y' TO WS-STATE-FOUND-SWITCH
+                  MOVE HO3-STATE-MIN-DED-PCT (HO3-STATE-MIN-DED-IDX)
+                     TO WS-REQUIRED-MIN-PCT
+           END-SEARCH
+
+           IF WS-STATE-FOUND
+              COMPUTE WS-REQUIRED-MIN-DEDUCTIBLE ROUNDED =
+                  COV-A-DWELLING * WS-REQUIRED-MIN-PCT
+              IF ALL-PERIL-DEDUCTIBLE < WS-REQUIRED-MIN-DEDUCTIBLE
+                 PERFORM 2300-WRITE-EXCEPTION
+              END-IF
+           END-IF.
+
+       2300-WRITE-EXCEPTION.
+           MOVE POLICY-NUMBER TO WS-EXC-POLICY-NUMBER
+           MOVE STATE-CODE TO WS-EXC-STATE-CODE
+           MOVE WS-REQUIRED-MIN-DEDUCTIBLE TO WS-EXC-REQUIRED-MIN
+           MOVE ALL-PERIL-DEDUCTIBLE TO WS-EXC-ACTUAL-DED
+           MOVE WS-EXCEPTION-DETAIL TO COMPLIANCE-REPORT-LINE
+           WRITE COMPLIANCE-REPORT-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       9000-TERMINATE.
+           IF WS-POLICY-FILE-OK OR WS-POLICY-FILE-EOF
+              CLOSE HO3-POLICY-FILE
+           END-IF
+           CLOSE COMPLIANCE-REPORT-FILE
+
+           DISPLAY 'HO3DEDCK: POLICIES CHECKED = ' WS-POLICY-COUNT
+           DISPLAY 'HO3DEDCK: EXCEPTIONS WRITTEN = '
+              WS-EXCEPTION-COUNT.
