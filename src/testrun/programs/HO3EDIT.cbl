@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HO3EDIT.
+      *    Batch edit/validation run for HO3 policies, run ahead of
+      *    downstream extracts.  Validates STATE-CODE against the
+      *    approved-states list, confirms EFFECTIVE-DATE precedes
+      *    EXPIRY-DATE, flags a MORTGAGEE-NAME on file with
+      *    COV-A-DWELLING below the mortgagee-required minimum, and
+      *    checks each PROPERTY-DETAILS occurrence's ROOF-TYPE and
+      *    OCCUPANCY-TYPE against their valid code lists, and checks
+      *    POLICY-COVERAGES for the standard HO3 underwriting
+      *    relationships (COV-C-CONTENTS at least 10% of
+      *    COV-A-DWELLING, ALL-PERIL-DEDUCTIBLE not over COV-A-
+      *    DWELLING).  Every failure is written to the exception
+      *    report with the POLICY-NUMBER and the field that failed.
+      *    Only the first 3 PROPERTY-DETAILS occurrences captured on
+      *    the main record are edited; properties beyond that limit
+      *    are tracked by the overflow exposure report, not here.
+      *
+      *    Restart: the count of policies successfully edited is
+      *    checkpointed to HO3EDCKP after every WS-CHECKPOINT-
+      *    INTERVAL records.  On the next run, if a checkpoint is
+      *    found, that many input records are re-read and skipped
+      *    (without re-editing them) before normal processing resumes,
+      *    so a job abend late in a large run does not require
+      *    reprocessing the whole file.  Because those skipped records
+      *    are not re-edited, the exceptions already written for them
+      *    on the aborted run must not be lost: a restarted run opens
+      *    the exception report in EXTEND mode instead of OUTPUT, so
+      *    the prior run's exceptions are preserved and only the
+      *    remaining records' exceptions are appended.  On a clean end
+      *    of file the checkpoint is reset so the next run starts
+      *    fresh (and OUTPUT mode again applies).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HO3-POLICY-FILE ASSIGN TO "HO3POLIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-FILE-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "HO3EDXRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "HO3EDCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HO3-POLICY-FILE.
+           COPY HO3-POLICY.
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-REPORT-LINE      PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-RECORDS-PROCESSED  PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+           COPY HO3-CODES.
+
+       01  WS-POLICY-FILE-STATUS      PIC X(2).
+           88 WS-POLICY-FILE-OK       VALUE '00'.
+           88 WS-POLICY-FILE-EOF      VALUE '10'.
+
+       01  WS-EXCEPTION-FILE-STATUS   PIC X(2).
+           88 WS-EXCEPTION-FILE-OK    VALUE '00'.
+
+       01  WS-CHECKPOINT-FILE-STATUS  PIC X(2).
+           88 WS-CHECKPOINT-FILE-OK   VALUE '00'.
+           88 WS-CHECKPOINT-FILE-NOT-FOUND VALUE '35'.
+
+       01  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+           88 WS-END-OF-INPUT          VALUE 'Y'.
+
+       01  WS-NORMAL-EOF-SWITCH        PIC X(1) VALUE 'N'.
+           88 WS-NORMAL-EOF            VALUE 'Y'.
+
+       01  WS-RESTART-COUNT            PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-PROCESSED        PIC 9(9) VALUE ZERO.
+       01  WS-SKIP-COUNT                PIC 9(9) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 500.
+       01  WS-EXCEPTION-COUNT          PIC 9(9) VALUE ZERO.
+
+       01  WS-PROPERTY-IDX             PIC S9(4) COMP.
+       01  WS-PROPERTY-LIMIT           PIC S9(4) COMP.
+       01  WS-MIN-CONTENTS             PIC 9(7)V99 COMP-3.
+       01  WS-STATE-FOUND-SWITCH       PIC X(1).
+           88 WS-STATE-FOUND           VALUE 'Y'.
+       01  WS-CODE-FOUND-SWITCH        PIC X(1).
+           88 WS-CODE-FOUND            VALUE 'Y'.
+
+       01  WS-EXCEPTION-DETAIL            VALUE SPACES.
+           05 WS-EXC-POLICY-NUMBER    PIC X(10).
+           05 FILLER                  PIC X(2).
+           05 WS-EXC-FIELD-NAME       PIC X(20).
+           05 FILLER                  PIC X(2).
+           05 WS-EXC-REASON           PIC X(46).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-POLICY UNTIL WS-END-OF-INPUT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-CHECKPOINT
+
+           OPEN INPUT HO3-POLICY-FILE
+           IF NOT WS-POLICY-FILE-OK
+              DISPLAY 'HO3EDIT: UNABLE TO OPEN HO3POLIN, STATUS='
+                 WS-POLICY-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           IF WS-RESTART-COUNT > 0
+              OPEN EXTEND EXCEPTION-REPORT-FILE
+           ELSE
+              OPEN OUTPUT EXCEPTION-REPORT-FILE
+           END-IF
+           IF NOT WS-EXCEPTION-FILE-OK
+              DISPLAY 'HO3EDIT: UNABLE TO OPEN HO3EDXRP, STATUS='
+                 WS-EXCEPTION-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           IF NOT WS-END-OF-INPUT
+              PERFORM WS-RESTART-COUNT TIMES
+                 PERFORM 2100-READ-POLICY
+                 IF NOT WS-END-OF-INPUT
+                    ADD 1 TO WS-SKIP-COUNT
+                 END-IF
+              END-PERFORM
+              MOVE WS-RESTART-COUNT TO WS-RECORDS-PROCESSED
+              IF WS-RESTART-COUNT > 0
+                 DISPLAY 'HO3EDIT: RESTARTED, SKIPPING '
+                    WS-SKIP-COUNT ' ALREADY-PROCESSED RECORDS'
+              END-IF
+           END-IF
+
+           IF NOT WS-END-OF-INPUT
+              PERFORM 2100-READ-POLICY
+           END-IF.
+
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-OK
+              READ CHECKPOINT-FILE
+                 AT END
+                    MOVE ZERO TO WS-RESTART-COUNT
+                 NOT AT END
+                    MOVE CKPT-RECORDS-PROCESSED TO WS-RESTART-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              MOVE ZERO TO WS-RESTART-COUNT
+           END-IF.
+
+       2000-PROCESS-POLICY.
+           PERFORM 2400-EDIT-POLICY
+           ADD 1 TO WS-RECORDS-PROCESSED
+           IF FUNCTION MOD (WS-RECORDS-PROCESSED,
+                 WS-CHECKPOINT-INTERVAL) = 0
+              PERFORM 2500-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-POLICY.
+
+       2100-READ-POLICY.
+           READ HO3-POLICY-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+                  MOVE 'Y' TO WS-NORMAL-EOF-SWITCH
+           END-READ.
+
+       2400-EDIT-POLICY.
+           PERFORM 2410-EDIT-STATE-CODE
+           PERFORM 2420-EDIT-POLICY-DATES
+           PERFORM 2430-EDIT-MORTGAGEE-MINIMUM
+           PERFORM 2460-EDIT-COVERAGE-RELATIONSHIPS
+           MOVE 3 TO WS-PROPERTY-LIMIT
+           IF PROPERTY-COUNT < 3
+              MOVE PROPERTY-COUNT TO WS-PROPERTY-LIMIT
+           END-IF
+           PERFORM VARYING WS-PROPERTY-IDX FROM 1 BY 1
+                   UNTIL WS-PROPERTY-IDX > WS-PROPERTY-LIMIT
+              PERFORM 2440-EDIT-ROOF-TYPE
+              PERFORM 2450-EDIT-OCCUPANCY-TYPE
+           END-PERFORM.
+
+       2410-EDIT-STATE-CODE.
+           MOVE 'N' TO WS-STATE-FOUND-SWITCH
+           SET HO3-STATE-IDX TO 1
+           SEARCH HO3-APPROVED-STATE
+               AT END
+                  MOVE 'N' TO WS-STATE-FOUND-SWITCH
+               WHEN HO3-APPROVED-STATE (HO3-STATE-IDX) = STATE-CODE
+                  MOVE 'Y' TO WS-STATE-FOUND-SWITCH
+           END-SEARCH
+           IF NOT WS-STATE-FOUND
+              MOVE 'STATE-CODE' TO WS-EXC-FIELD-NAME
+              MOVE SPACES TO WS-EXC-REASON
+              STRING 'NOT AN APPROVED STATE: ' DELIMITED BY SIZE
+                 STATE-CODE DELIMITED BY SIZE
+                 INTO WS-EXC-REASON
+              PERFORM 2600-WRITE-EXCEPTION
+           END-IF.
+
+       2420-EDIT-POLICY-DATES.
+           IF EFFECTIVE-DATE NOT LESS THAN EXPIRY-DATE
+              MOVE 'EFFECTIVE-DATE' TO WS-EXC-FIELD-NAME
+              MOVE 'EFFECTIVE-DATE IS NOT EARLIER THAN EXPIRY-DATE'
+                 TO WS-EXC-REASON
+              PERFORM 2600-WRITE-EXCEPTION
+           END-IF.
+
+       2430-EDIT-MORTGAGEE-MINIMUM.
+           IF MORTGAGEE-NAME NOT = SPACES
+              IF COV-A-DWELLING < HO3-MORTGAGEE-MIN-DWELLING
+                 MOVE 'COV-A-DWELLING' TO WS-EXC-FIELD-NAME
+                 MOVE 'DWELLING COVERAGE BELOW MORTGAGEE MINIMUM'
+                    TO WS-EXC-REASON
+                 PERFORM 2600-WRITE-EXCEPTION
+              END-IF
+           END-IF.
+
+       2440-EDIT-ROOF-TYPE.
+           MOVE 'N' TO WS-CODE-FOUND-SWITCH
+           SET HO3-ROOF-CODE-IDX TO 1
+           SEARCH HO3-VALID-ROOF-TYPE
+               AT END
+                  MOVE 'N' TO WS-CODE-FOUND-SWITCH
+               WHEN HO3-VALID-ROOF-TYPE (HO3-ROOF-CODE-IDX) =
+                       ROOF-TYPE (WS-PROPERTY-IDX)
+                  MOVE 'Y' TO WS-CODE-FOUND-SWITCH
+           END-SEARCH
+           IF NOT WS-CODE-FOUND
+              MOVE 'ROOF-TYPE' TO WS-EXC-FIELD-NAME
+              MOVE SPACES TO WS-EXC-REASON
+              STRING 'INVALID ROOF-TYPE ' DELIMITED BY SIZE
+                 ROOF-TYPE (WS-PROPERTY-IDX) DELIMITED BY SIZE
+                 ' ON PROPERTY-SEQ-NO ' DELIMITED BY SIZE
+                 PROPERTY-SEQ-NO (WS-PROPERTY-IDX) DELIMITED BY SIZE
+                 INTO WS-EXC-REASON
+              PERFORM 2600-WRITE-EXCEPTION
+           END-IF.
+
+       2450-EDIT-OCCUPANCY-TYPE.
+           MOVE 'N' TO WS-CODE-FOUND-SWITCH
+           SET HO3-OCC-CODE-IDX TO 1
+           SEARCH HO3-VALID-OCCUPANCY-TYPE
+               AT END
+                  MOVE 'N' TO WS-CODE-FOUND-SWITCH
+               WHEN HO3-VALID-OCCUPANCY-TYPE (HO3-OCC-CODE-IDX) =
+                       OCCUPANCY-TYPE (WS-PROPERTY-IDX)
+                  MOVE 'Y' TO WS-CODE-FOUND-SWITCH
+           END-SEARCH
+           IF NOT WS-CODE-FOUND
+              MOVE 'OCCUPANCY-TYPE' TO WS-EXC-FIELD-NAME
+              MOVE SPACES TO WS-EXC-REASON
+              STRING 'INVALID OCCUPANCY-TYPE ' DELIMITED BY SIZE
+                 OCCUPANCY-TYPE (WS-PROPERTY-IDX) DELIMITED BY SIZE
+                 ' ON PROPERTY-SEQ-NO ' DELIMITED BY SIZE
+                 PROPERTY-SEQ-NO (WS-PROPERTY-IDX) DELIMITED BY SIZE
+                 INTO WS-EXC-REASON
+              PERFORM 2600-WRITE-EXCEPTION
+           END-IF.
+
+       2460-EDIT-COVERAGE-RELATIONSHIPS.
+           COMPUTE WS-MIN-CONTENTS ROUNDED = COV-A-DWELLING * 0.10
+           IF COV-C-CONTENTS < WS-MIN-CONTENTS
+              MOVE 'COV-C-CONTENTS' TO WS-EXC-FIELD-NAME
+              MOVE 'CONTENTS COVERAGE BELOW 10 PERCENT OF DWELLING'
+                 TO WS-EXC-REASON
+              PERFORM 2600-WRITE-EXCEPTION
+           END-IF
+
+           IF ALL-PERIL-DEDUCTIBLE > COV-A-DWELLING
+              MOVE 'ALL-PERIL-DEDUCTIBLE' TO WS-EXC-FIELD-NAME
+              MOVE 'DEDUCTIBLE EXCEEDS COV-A-DWELLING'
+                 TO WS-EXC-REASON
+              PERFORM 2600-WRITE-EXCEPTION
+           END-IF.
+
+       2500-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2600-WRITE-EXCEPTION.
+           MOVE POLICY-NUMBER TO WS-EXC-POLICY-NUMBER
+           MOVE WS-EXCEPTION-DETAIL TO EXCEPTION-REPORT-LINE
+           WRITE EXCEPTION-REPORT-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       9000-TERMINATE.
+           IF WS-POLICY-FILE-OK OR WS-POLICY-FILE-EOF
+              CLOSE HO3-POLICY-FILE
+           END-IF
+           CLOSE EXCEPTION-REPORT-FILE
+
+           IF WS-NORMAL-EOF
+              PERFORM 9100-RESET-CHECKPOINT
+           END-IF
+
+           DISPLAY 'HO3EDIT: RECORDS PROCESSED = '
+              WS-RECORDS-PROCESSED
+           DISPLAY 'HO3EDIT: EXCEPTIONS WRITTEN = '
+              WS-EXCEPTION-COUNT.
+
+       9100-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-RECORDS-PROCESSED
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
