@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HO3MAINT.
+      *    VSAM policy master maintenance.
+      *    Applies add/change/delete transactions against the HO3-
+      *    POLICY-RECORD master (a VSAM KSDS keyed on POLICY-NUMBER)
+      *    so the master no longer has to be reloaded from a flat
+      *    sequential extract every cycle.  Every transaction writes
+      *    a before/after audit record - policy number, field
+      *    changed, old and new value, timestamp, and user id - to
+      *    the separate HO3AUDIT log, so a coverage dispute on a
+      *    claim can be answered from the audit trail instead of
+      *    digging through old extract generations by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HO3-POLICY-MASTER ASSIGN TO "HO3POLVS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS POLICY-NUMBER
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT MAINTENANCE-TRANSACTION-FILE ASSIGN TO "HO3MTRIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "HO3AUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HO3-POLICY-MASTER.
+           COPY HO3-POLICY.
+
+       FD  MAINTENANCE-TRANSACTION-FILE.
+       01  HO3-MAINT-TRANSACTION.
+           05 MT-TRAN-TYPE            PIC X(1).
+              88 MT-TRAN-ADD          VALUE 'A'.
+              88 MT-TRAN-CHANGE       VALUE 'C'.
+              88 MT-TRAN-DELETE       VALUE 'D'.
+           05 MT-POLICY-NUMBER        PIC X(10).
+           05 MT-USER-ID              PIC X(8).
+           05 MT-ADD-DATA.
+              10 MT-INSURED-NAME      PIC X(30).
+              10 MT-EFFECTIVE-DATE    PIC 9(8).
+              10 MT-EXPIRY-DATE       PIC 9(8).
+              10 MT-STATE-CODE        PIC X(2).
+              10 MT-COV-A-DWELLING    PIC 9(7)V99.
+              10 MT-COV-C-CONTENTS    PIC 9(7)V99.
+              10 MT-COV-E-LIABILITY   PIC 9(7)V99.
+              10 MT-ALL-PERIL-DEDUCTIBLE PIC 9(5)V99.
+              10 MT-MORTGAGEE-NAME    PIC X(30).
+           05 MT-CHANGE-DATA REDEFINES MT-ADD-DATA.
+              10 MT-CHANGE-FIELD-NAME PIC X(20).
+              10 MT-CHANGE-NEW-VALUE  PIC X(30).
+
+       FD  AUDIT-LOG-FILE.
+           COPY HO3-AUDIT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-FILE-STATUS      PIC X(2).
+           88 WS-MASTER-FILE-OK       VALUE '00'.
+           88 WS-MASTER-NOT-FOUND     VALUE '23'.
+
+       01  WS-TRAN-FILE-STATUS        PIC X(2).
+           88 WS-TRAN-FILE-OK         VALUE '00'.
+           88 WS-TRAN-FILE-EOF        VALUE '10'.
+
+       01  WS-AUDIT-FILE-STATUS       PIC X(2).
+           88 WS-AUDIT-FILE-OK        VALUE '00'.
+
+       01  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+           88 WS-END-OF-INPUT          VALUE 'Y'.
+
+       01  WS-CURRENT-TIMESTAMP.
+           05 WS-CURRENT-DATE          PIC 9(8).
+           05 WS-CURRENT-TIME          PIC 9(6).
+           05 FILLER                   PIC X(8).
+
+       01  WS-TRAN-COUNT                PIC 9(9) VALUE ZERO.
+       01  WS-ADD-COUNT                 PIC 9(9) VALUE ZERO.
+       01  WS-CHANGE-COUNT               PIC 9(9) VALUE ZERO.
+       01  WS-DELETE-COUNT               PIC 9(9) VALUE ZERO.
+       01  WS-REJECT-COUNT                PIC 9(9) VALUE ZERO.
+
+       01  WS-OLD-VALUE                PIC X(30).
+       01  WS-OLD-NUMERIC-VALUE        PIC 9(7)V99.
+       01  WS-OLD-NUMERIC-DISPLAY      PIC ZZZZZZ9.99.
+       01  WS-NEW-NUMERIC-VALUE        PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION UNTIL WS-END-OF-INPUT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O HO3-POLICY-MASTER
+           IF NOT WS-MASTER-FILE-OK
+              DISPLAY 'HO3MAINT: UNABLE TO OPEN HO3POLVS, STATUS='
+                 WS-MASTER-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           OPEN INPUT MAINTENANCE-TRANSACTION-FILE
+           IF NOT WS-TRAN-FILE-OK
+              DISPLAY 'HO3MAINT: UNABLE TO OPEN HO3MTRIN, STATUS='
+                 WS-TRAN-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           OPEN OUTPUT AUDIT-LOG-FILE
+           IF NOT WS-AUDIT-FILE-OK
+              DISPLAY 'HO3MAINT: UNABLE TO OPEN HO3AUDIT, STATUS='
+                 WS-AUDIT-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           IF NOT WS-END-OF-INPUT
+              PERFORM 2100-READ-TRANSACTION
+           END-IF.
+
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-TRAN-COUNT
+           EVALUATE TRUE
+               WHEN MT-TRAN-ADD
+                  PERFORM 2200-APPLY-ADD
+               WHEN MT-TRAN-CHANGE
+                  PERFORM 2300-APPLY-CHANGE
+               WHEN MT-TRAN-DELETE
+                  PERFORM 2400-APPLY-DELETE
+               WHEN OTHER
+                  DISPLAY 'HO3MAINT: UNKNOWN TRAN-TYPE '
+                     MT-TRAN-TYPE ' FOR POLICY ' MT-POLICY-NUMBER
+                  ADD 1 TO WS-REJECT-COUNT
+           END-EVALUATE
+           PERFORM 2100-READ-TRANSACTION.
+
+       2100-READ-TRANSACTION.
+           READ MAINTENANCE-TRANSACTION-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2200-APPLY-ADD.
+      *    HO3-POLICY-RECORD is one FD buffer reused for every
+      *    transaction in the run; 2300-APPLY-CHANGE and
+      *    2400-APPLY-DELETE both READ a matching key into it before
+      *    this paragraph ever runs again, so without a clear here an
+      *    ADD would write the PREVIOUS transaction's PROPERTY-DETAILS
+      *    out under the new POLICY-NUMBER.
+           INITIALIZE HO3-POLICY-RECORD
+           MOVE MT-POLICY-NUMBER TO POLICY-NUMBER
+           MOVE MT-INSURED-NAME TO INSURED-NAME
+           MOVE MT-EFFECTIVE-DATE TO EFFECTIVE-DATE
+           MOVE MT-EXPIRY-DATE TO EXPIRY-DATE
+           MOVE MT-STATE-CODE TO STATE-CODE
+           MOVE MT-COV-A-DWELLING TO COV-A-DWELLING
+           MOVE MT-COV-C-CONTENTS TO COV-C-CONTENTS
+           MOVE MT-COV-E-LIABILITY TO COV-E-LIABILITY
+           MOVE MT-ALL-PERIL-DEDUCTIBLE TO ALL-PERIL-DEDUCTIBLE
+           MOVE MT-MORTGAGEE-NAME TO MORTGAGEE-NAME
+
+           WRITE HO3-POLICY-RECORD
+           IF WS-MASTER-FILE-OK
+              MOVE SPACES TO WS-OLD-VALUE
+              PERFORM 2500-WRITE-AUDIT-RECORD
+              ADD 1 TO WS-ADD-COUNT
+           ELSE
+              DISPLAY 'HO3MAINT: ADD FAILED FOR POLICY '
+                 MT-POLICY-NUMBER ' STATUS=' WS-MASTER-FILE-STATUS
+              ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
+       2300-APPLY-CHANGE.
+           MOVE MT-POLICY-NUMBER TO POLICY-NUMBER
+           READ HO3-POLICY-MASTER
+           IF NOT WS-MASTER-FILE-OK
+              DISPLAY 'HO3MAINT: CHANGE - POLICY NOT FOUND '
+                 MT-POLICY-NUMBER ' STATUS=' WS-MASTER-FILE-STATUS
+              ADD 1 TO WS-REJECT-COUNT
+           ELSE
+              PERFORM 2310-UPDATE-FIELD
+              REWRITE HO3-POLICY-RECORD
+              IF WS-MASTER-FILE-OK
+                 PERFORM 2500-WRITE-AUDIT-RECORD
+                 ADD 1 TO WS-CHANGE-COUNT
+              ELSE
+                 DISPLAY 'HO3MAINT: REWRITE FAILED FOR POLICY '
+                    MT-POLICY-NUMBER
+                    ' STATUS=' WS-MASTER-FILE-STATUS
+                 ADD 1 TO WS-REJECT-COUNT
+              END-IF
+           END-IF.
+
+       2310-UPDATE-FIELD.
+           EVALUATE MT-CHANGE-FIELD-NAME
+               WHEN 'INSURED-NAME'
+                  MOVE INSURED-NAME TO WS-OLD-VALUE
+                  MOVE MT-CHANGE-NEW-VALUE TO INSURED-NAME
+               WHEN 'STATE-CODE'
+                  MOVE STATE-CODE TO WS-OLD-VALUE
+                  MOVE MT-CHANGE-NEW-VALUE(1:2) TO STATE-CODE
+               WHEN 'MORTGAGEE-NAME'
+                  MOVE MORTGAGEE-NAME TO WS-OLD-VALUE
+                  MOVE MT-CHANGE-NEW-VALUE TO MORTGAGEE-NAME
+               WHEN 'EFFECTIVE-DATE'
+                  MOVE EFFECTIVE-DATE TO WS-OLD-VALUE
+                  MOVE MT-CHANGE-NEW-VALUE(1:8) TO EFFECTIVE-DATE
+               WHEN 'EXPIRY-DATE'
+                  MOVE EXPIRY-DATE TO WS-OLD-VALUE
+                  MOVE MT-CHANGE-NEW-VALUE(1:8) TO EXPIRY-DATE
+               WHEN 'COV-A-DWELLING'
+                  MOVE COV-A-DWELLING TO WS-OLD-NUMERIC-VALUE
+                  MOVE WS-OLD-NUMERIC-VALUE TO WS-OLD-NUMERIC-DISPLAY
+                  MOVE WS-OLD-NUMERIC-DISPLAY TO WS-OLD-VALUE
+                  COMPUTE WS-NEW-NUMERIC-VALUE =
+                     FUNCTION NUMVAL (MT-CHANGE-NEW-VALUE)
+                  MOVE WS-NEW-NUMERIC-VALUE TO COV-A-DWELLING
+               WHEN 'COV-C-CONTENTS'
+                  MOVE COV-C-CONTENTS TO WS-OLD-NUMERIC-VALUE
+                  MOVE WS-OLD-NUMERIC-VALUE TO WS-OLD-NUMERIC-DISPLAY
+                  MOVE WS-OLD-NUMERIC-DISPLAY TO WS-OLD-VALUE
+                  COMPUTE WS-NEW-NUMERIC-VALUE =
+                     FUNCTION NUMVAL (MT-CHANGE-NEW-VALUE)
+                  MOVE WS-NEW-NUMERIC-VALUE TO COV-C-CONTENTS
+               WHEN 'COV-E-LIABILITY'
+                  MOVE COV-E-LIABILITY TO WS-OLD-NUMERIC-VALUE
+                  MOVE WS-OLD-NUMERIC-VALUE TO WS-OLD-NUMERIC-DISPLAY
+                  MOVE WS-OLD-NUMERIC-DISPLAY TO WS-OLD-VALUE
+                  COMPUTE WS-NEW-NUMERIC-VALUE =
+                     FUNCTION NUMVAL (MT-CHANGE-NEW-VALUE)
+                  MOVE WS-NEW-NUMERIC-VALUE TO COV-E-LIABILITY
+               WHEN 'ALL-PERIL-DEDUCTIBLE'
+                  MOVE ALL-PERIL-DEDUCTIBLE TO WS-OLD-NUMERIC-VALUE
+                  MOVE WS-OLD-NUMERIC-VALUE TO WS-OLD-NUMERIC-DISPLAY
+                  MOVE WS-OLD-NUMERIC-DISPLAY TO WS-OLD-VALUE
+                  COMPUTE WS-NEW-NUMERIC-VALUE =
+                     FUNCTION NUMVAL (MT-CHANGE-NEW-VALUE)
+                  MOVE WS-NEW-NUMERIC-VALUE TO ALL-PERIL-DEDUCTIBLE
+               WHEN OTHER
+                  DISPLAY 'HO3MAINT: UNKNOWN FIELD NAME '
+                     MT-CHANGE-FIELD-NAME ' FOR POLICY '
+                     MT-POLICY-NUMBER
+                  MOVE SPACES TO WS-OLD-VALUE
+           END-EVALUATE.
+
+       2400-APPLY-DELETE.
+           MOVE MT-POLICY-NUMBER TO POLICY-NUMBER
+           READ HO3-POLICY-MASTER
+           IF NOT WS-MASTER-FILE-OK
+              DISPLAY 'HO3MAINT: DELETE - POLICY NOT FOUND '
+                 MT-POLICY-NUMBER ' STATUS=' WS-MASTER-FILE-STATUS
+              ADD 1 TO WS-REJECT-COUNT
+           ELSE
+              DELETE HO3-POLICY-MASTER
+              IF WS-MASTER-FILE-OK
+                 MOVE 'POLICY DELETED' TO WS-OLD-VALUE
+                 PERFORM 2500-WRITE-AUDIT-RECORD
+                 ADD 1 TO WS-DELETE-COUNT
+              ELSE
+                 DISPLAY 'HO3MAINT: DELETE FAILED FOR POLICY '
+                    MT-POLICY-NUMBER
+                    ' STATUS=' WS-MASTER-FILE-STATUS
+                 ADD 1 TO WS-REJECT-COUNT
+              END-IF
+           END-IF.
+
+       2500-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE MT-POLICY-NUMBER TO AUD-POLICY-NUMBER
+           MOVE MT-TRAN-TYPE TO AUD-TRANSACTION-TYPE
+           IF MT-TRAN-CHANGE
+              MOVE MT-CHANGE-FIELD-NAME TO AUD-FIELD-NAME
+              MOVE MT-CHANGE-NEW-VALUE TO AUD-NEW-VALUE
+           ELSE
+              MOVE SPACES TO AUD-FIELD-NAME
+              MOVE SPACES TO AUD-NEW-VALUE
+           END-IF
+           MOVE WS-OLD-VALUE TO AUD-OLD-VALUE
+           MOVE WS-CURRENT-DATE TO AUD-TIMESTAMP-DATE
+           MOVE WS-CURRENT-TIME TO AUD-TIMESTAMP-TIME
+           MOVE MT-USER-ID TO AUD-USER-ID
+
+           WRITE HO3-AUDIT-RECORD.
+
+       9000-TERMINATE.
+           IF WS-MASTER-FILE-OK OR WS-MASTER-NOT-FOUND
+              CLOSE HO3-POLICY-MASTER
+           END-IF
+           IF WS-TRAN-FILE-OK OR WS-TRAN-FILE-EOF
+              CLOSE MAINTENANCE-TRANSACTION-FILE
+           END-IF
+           CLOSE AUDIT-LOG-FILE
+
+           DISPLAY 'HO3MAINT: TRANSACTIONS READ = ' WS-TRAN-COUNT
+           DISPLAY 'HO3MAINT: ADDS = ' WS-ADD-COUNT
+           DISPLAY 'HO3MAINT: CHANGES = ' WS-CHANGE-COUNT
+           DISPLAY 'HO3MAINT: DELETES = ' WS-DELETE-COUNT
+           DISPLAY 'HO3MAINT: REJECTED = ' WS-REJECT-COUNT.
