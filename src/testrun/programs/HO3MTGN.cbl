@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HO3MTGN.
+      *    Mortgagee notification extract.
+      *    Scans HO3-POLICY-FILE for every policy with a non-blank
+      *    MORTGAGEE-NAME and an EXPIRY-DATE inside the next 45 days,
+      *    and writes one record per policy to the mortgagee
+      *    notification/print vendor extract, so lenders get advance
+      *    notice before a policy with their interest lapses without
+      *    anyone having to cross-reference the mortgagee field
+      *    against expiring policies by hand.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HO3-POLICY-FILE ASSIGN TO "HO3POLIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-FILE-STATUS.
+
+           SELECT MORTGAGEE-EXTRACT-FILE ASSIGN TO "HO3MTGOT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HO3-POLICY-FILE.
+           COPY HO3-POLICY.
+
+       FD  MORTGAGEE-EXTRACT-FILE.
+       01  HO3-MORTGAGEE-NOTICE-RECORD.
+           05 MN-POLICY-NUMBER        PIC X(10).
+           05 MN-INSURED-NAME         PIC X(30).
+           05 MN-STATE-CODE           PIC X(2).
+           05 MN-MORTGAGEE-NAME       PIC X(30).
+           05 MN-COV-A-DWELLING       PIC 9(7)V99 COMP-3.
+           05 MN-EXPIRY-DATE          PIC 9(8).
+           05 MN-EXTRACT-DATE         PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-POLICY-FILE-STATUS      PIC X(2).
+           88 WS-POLICY-FILE-OK       VALUE '00'.
+           88 WS-POLICY-FILE-EOF      VALUE '10'.
+
+       01  WS-EXTRACT-FILE-STATUS     PIC X(2).
+           88 WS-EXTRACT-FILE-OK      VALUE '00'.
+
+       01  WS-EOF-SWITCH              PIC X(1) VALUE 'N'.
+           88 WS-END-OF-INPUT         VALUE 'Y'.
+
+       01  WS-CURRENT-DATE.
+           05 WS-CURRENT-YYYYMMDD     PIC 9(8).
+           05 FILLER                  PIC X(14).
+
+       01  WS-TODAY-INT               PIC S9(9) COMP.
+       01  WS-CUTOFF-INT              PIC S9(9) COMP.
+       01  WS-EXPIRY-INT              PIC S9(9) COMP.
+       01  WS-NOTICE-WINDOW-DAYS      PIC 9(3) VALUE 45.
+
+       01  WS-POLICY-COUNT            PIC 9(9) VALUE ZERO.
+       01  WS-NOTICE-COUNT            PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-POLICY UNTIL WS-END-OF-INPUT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT HO3-POLICY-FILE
+           IF NOT WS-POLICY-FILE-OK
+              DISPLAY 'HO3MTGN: UNABLE TO OPEN HO3POLIN, STATUS='
+                 WS-POLICY-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           OPEN OUTPUT MORTGAGEE-EXTRACT-FILE
+           IF NOT WS-EXTRACT-FILE-OK
+              DISPLAY 'HO3MTGN: UNABLE TO OPEN HO3MTGOT, STATUS='
+                 WS-EXTRACT-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE (WS-CURRENT-YYYYMMDD)
+           COMPUTE WS-CUTOFF-INT =
+               WS-TODAY-INT + WS-NOTICE-WINDOW-DAYS
+
+           IF NOT WS-END-OF-INPUT
+              PERFORM 2100-READ-POLICY
+           END-IF.
+
+       2000-PROCESS-POLICY.
+           ADD 1 TO WS-POLICY-COUNT
+           IF MORTGAGEE-NAME NOT = SPACES
+              PERFORM 2200-CHECK-EXPIRY-WINDOW
+           END-IF
+           PERFORM 2100-READ-POLICY.
+
+       2100-READ-POLICY.
+           READ HO3-POLICY-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2200-CHECK-EXPIRY-WINDOW.
+           COMPUTE WS-EXPIRY-INT =
+               FUNCTION INTEGER-OF-DATE (EXPIRY-DATE)
+           IF WS-EXPIRY-INT NOT < WS-TODAY-INT
+                 AND WS-EXPIRY-INT NOT > WS-CUTOFF-INT
+              PERFORM 2300-WRITE-NOTICE
+           END-IF.
+
+       2300-WRITE-NOTICE.
+           MOVE POLICY-NUMBER TO MN-POLICY-NUMBER
+           MOVE INSURED-NAME TO MN-INSURED-NAME
+           MOVE STATE-CODE TO MN-STATE-CODE
+           MOVE MORTGAGEE-NAME TO MN-MORTGAGEE-NAME
+           MOVE COV-A-DWELLING TO MN-COV-A-DWELLING
+           MOVE EXPIRY-DATE TO MN-EXPIRY-DATE
+           MOVE WS-CURRENT-YYYYMMDD TO MN-EXTRACT-DATE
+
+           WRITE HO3-MORTGAGEE-NOTICE-RECORD
+           IF NOT WS-EXTRACT-FILE-OK
+              DISPLAY 'HO3MTGN: WRITE FAILED FOR POLICY '
+                 MN-POLICY-NUMBER ' STATUS=' WS-EXTRACT-FILE-STATUS
+           ELSE
+              ADD 1 TO WS-NOTICE-COUNT
+           END-IF.
+
+       9000-TERMINATE.
+           IF WS-POLICY-FILE-OK OR WS-POLICY-FILE-EOF
+              CLOSE HO3-POLICY-FILE
+           END-IF
+           CLOSE MORTGAGEE-EXTRACT-FILE
+
+           DISPLAY 'HO3MTGN: POLICIES SCANNED = ' WS-POLICY-COUNT
+           DISPLAY 'HO3MTGN: NOTICES EXTRACTED = ' WS-NOTICE-COUNT.
