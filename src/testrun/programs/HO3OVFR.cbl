@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HO3OVFR.
+      *    Property-count overflow exposure report and overflow
+      *    property capture.
+      *    PROPERTY-DETAILS only OCCURS 3 TIMES on the main policy
+      *    record, so any policy whose PROPERTY-COUNT exceeds 3 has
+      *    property data that could not be captured there.  This
+      *    program scans HO3-POLICY-FILE and flags every such policy,
+      *    with the number of properties that overflowed the table,
+      *    so underwriting can see how much exposure has been going
+      *    uncaptured.  The overflow properties themselves are keyed
+      *    from a companion transaction feed, HO3OVXIN (one record
+      *    per property beyond the third, captured by the same
+      *    underwriting intake that can no longer fit them on the main
+      *    record), and are carried straight through, in the shared
+      *    HO3-PROPERTY-OVERFLOW-RECORD layout, to HO3OVFLW - the
+      *    companion overflow file, keyed by OVFL-POLICY-NUMBER and
+      *    OVFL-PROPERTY-SEQ-NO, that any downstream program chains to
+      *    for the properties that did not fit.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HO3-POLICY-FILE ASSIGN TO "HO3POLIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-FILE-STATUS.
+
+           SELECT OVERFLOW-REPORT-FILE ASSIGN TO "HO3OVFRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT OVERFLOW-TRANSACTION-FILE ASSIGN TO "HO3OVXIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OVFL-TRAN-FILE-STATUS.
+
+           SELECT HO3-PROPERTY-OVERFLOW-FILE ASSIGN TO "HO3OVFLW"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OVFL-OUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HO3-POLICY-FILE.
+           COPY HO3-POLICY.
+
+       FD  OVERFLOW-REPORT-FILE.
+       01  OVERFLOW-REPORT-LINE       PIC X(80).
+
+       FD  OVERFLOW-TRANSACTION-FILE.
+       01  HO3-OVFL-TRANSACTION.
+           05 OVFX-POLICY-NUMBER          PIC X(10).
+           05 OVFX-PROPERTY-SEQ-NO        PIC X(2).
+           05 OVFX-YEAR-BUILT             PIC 9(4).
+           05 OVFX-OCCUPANCY-TYPE         PIC X(1).
+           05 OVFX-ROOF-TYPE              PIC X(1).
+           05 OVFX-PROPERTY-ADDRESS       PIC X(50).
+           05 OVFX-PROPERTY-CITY          PIC X(30).
+           05 OVFX-PROPERTY-ZIP           PIC X(5).
+           05 OVFX-PROPERTY-INSURED-VALUE PIC 9(7)V99.
+
+       FD  HO3-PROPERTY-OVERFLOW-FILE.
+           COPY HO3-PROPERTY-OVERFLOW.
+
+       WORKING-STORAGE SECTION.
+       01  WS-POLICY-FILE-STATUS      PIC X(2).
+           88 WS-POLICY-FILE-OK       VALUE '00'.
+           88 WS-POLICY-FILE-EOF      VALUE '10'.
+
+       01  WS-REPORT-FILE-STATUS      PIC X(2).
+           88 WS-REPORT-FILE-OK       VALUE '00'.
+
+       01  WS-OVFL-TRAN-FILE-STATUS   PIC X(2).
+           88 WS-OVFL-TRAN-FILE-OK    VALUE '00'.
+           88 WS-OVFL-TRAN-FILE-EOF   VALUE '10'.
+
+       01  WS-OVFL-OUT-FILE-STATUS    PIC X(2).
+           88 WS-OVFL-OUT-FILE-OK     VALUE '00'.
+
+       01  WS-EOF-SWITCH              PIC X(1) VALUE 'N'.
+           88 WS-END-OF-INPUT         VALUE 'Y'.
+
+       01  WS-OVFL-EOF-SWITCH         PIC X(1) VALUE 'N'.
+           88 WS-OVFL-END-OF-INPUT    VALUE 'Y'.
+
+       01  WS-OVFL-RECORDS-WRITTEN    PIC 9(9) VALUE ZERO.
+
+       01  WS-POLICY-COUNT            PIC 9(9) VALUE ZERO.
+       01  WS-OVERFLOW-COUNT          PIC 9(9) VALUE ZERO.
+       01  WS-OVERFLOW-PROPERTIES     PIC 9(9) VALUE ZERO.
+
+       01  WS-PROPERTY-EXCESS         PIC S9(4) COMP.
+
+       01  WS-REPORT-DETAIL              VALUE SPACES.
+           05 WS-RPT-POLICY-NUMBER    PIC X(10).
+           05 FILLER                  PIC X(2).
+           05 WS-RPT-STATE-CODE       PIC X(2).
+           05 FILLER                  PIC X(2).
+           05 WS-RPT-PROPERTY-COUNT   PIC ZZZ9.
+           05 FILLER                  PIC X(2).
+           05 WS-RPT-EXCESS-COUNT     PIC ZZZ9.
+           05 FILLER                  PIC X(2).
+           05 WS-RPT-LITERAL          PIC X(45)
+                 VALUE 'PROPERTIES NOT CAPTURED ON MAIN POLICY RECORD'.
+
+       01  WS-TOTAL-LINE.
+           05 FILLER                  PIC X(27)
+                 VALUE 'HO3OVFR: POLICIES SCANNED ='.
+           05 WS-TOT-POLICY-COUNT     PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-POLICY UNTIL WS-END-OF-INPUT
+           PERFORM 3000-PROCESS-OVERFLOW-PROPERTY
+              UNTIL WS-OVFL-END-OF-INPUT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT HO3-POLICY-FILE
+           IF NOT WS-POLICY-FILE-OK
+              DISPLAY 'HO3OVFR: UNABLE TO OPEN HO3POLIN, STATUS='
+                 WS-POLICY-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           OPEN OUTPUT OVERFLOW-REPORT-FILE
+           IF NOT WS-REPORT-FILE-OK
+              DISPLAY 'HO3OVFR: UNABLE TO OPEN HO3OVFRP, STATUS='
+                 WS-REPORT-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           OPEN INPUT OVERFLOW-TRANSACTION-FILE
+           IF NOT WS-OVFL-TRAN-FILE-OK
+              DISPLAY 'HO3OVFR: UNABLE TO OPEN HO3OVXIN, STATUS='
+                 WS-OVFL-TRAN-FILE-STATUS
+              MOVE 'Y' TO WS-OVFL-EOF-SWITCH
+           END-IF
+
+           OPEN OUTPUT HO3-PROPERTY-OVERFLOW-FILE
+           IF NOT WS-OVFL-OUT-FILE-OK
+              DISPLAY 'HO3OVFR: UNABLE TO OPEN HO3OVFLW, STATUS='
+                 WS-OVFL-OUT-FILE-STATUS
+              MOVE 'Y' TO WS-OVFL-EOF-SWITCH
+           END-IF
+
+           IF NOT WS-END-OF-INPUT
+              PERFORM 2100-READ-POLICY
+           END-IF
+
+           IF NOT WS-OVFL-END-OF-INPUT
+              PERFORM 3100-READ-OVERFLOW-TRANSACTION
+           END-IF.
+
+       2000-PROCESS-POLICY.
+           ADD 1 TO WS-POLICY-COUNT
+           IF PROPERTY-COUNT > 3
+              PERFORM 2200-WRITE-OVERFLOW-LINE
+           END-IF
+           PERFORM 2100-READ-POLICY.
+
+       2100-READ-POLICY.
+           READ HO3-POLICY-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2200-WRITE-OVERFLOW-LINE.
+           COMPUTE WS-PROPERTY-EXCESS = PROPERTY-COUNT - 3
+           MOVE POLICY-NUMBER TO WS-RPT-POLICY-NUMBER
+           MOVE STATE-CODE TO WS-RPT-STATE-CODE
+           MOVE PROPERTY-COUNT TO WS-RPT-PROPERTY-COUNT
+           MOVE WS-PROPERTY-EXCESS TO WS-RPT-EXCESS-COUNT
+           MOVE WS-REPORT-DETAIL TO OVERFLOW-REPORT-LINE
+           WRITE OVERFLOW-REPORT-LINE
+           ADD 1 TO WS-OVERFLOW-COUNT
+           ADD WS-PROPERTY-EXCESS TO WS-OVERFLOW-PROPERTIES.
+
+      *    ---------------------------------------------------------
+      *    Carries each overflow-property transaction through, in
+      *    the shared HO3-PROPERTY-OVERFLOW-RECORD layout, to the
+      *    companion overflow file for downstream programs to chain
+      *    to.
+      *    ---------------------------------------------------------
+       3000-PROCESS-OVERFLOW-PROPERTY.
+           MOVE OVFX-POLICY-NUMBER TO OVFL-POLICY-NUMBER
+           MOVE OVFX-PROPERTY-SEQ-NO TO OVFL-PROPERTY-SEQ-NO
+           MOVE OVFX-YEAR-BUILT TO OVFL-YEAR-BUILT
+           MOVE OVFX-OCCUPANCY-TYPE TO OVFL-OCCUPANCY-TYPE
+           MOVE OVFX-ROOF-TYPE TO OVFL-ROOF-TYPE
+           MOVE OVFX-PROPERTY-ADDRESS TO OVFL-PROPERTY-ADDRESS
+           MOVE OVFX-PROPERTY-CITY TO OVFL-PROPERTY-CITY
+           MOVE OVFX-PROPERTY-ZIP TO OVFL-PROPERTY-ZIP
+           MOVE OVFX-PROPERTY-INSURED-VALUE
+              TO OVFL-PROPERTY-INSURED-VALUE
+           WRITE HO3-PROPERTY-OVERFLOW-RECORD
+           ADD 1 TO WS-OVFL-RECORDS-WRITTEN
+
+           PERFORM 3100-READ-OVERFLOW-TRANSACTION.
+
+       3100-READ-OVERFLOW-TRANSACTION.
+           READ OVERFLOW-TRANSACTION-FILE
+               AT END
+                  MOVE 'Y' TO WS-OVFL-EOF-SWITCH
+           END-READ.
+
+       9000-TERMINATE.
+           IF WS-POLICY-FILE-OK OR WS-POLICY-FILE-EOF
+              CLOSE HO3-POLICY-FILE
+           END-IF
+           CLOSE OVERFLOW-REPORT-FILE
+
+           IF WS-OVFL-TRAN-FILE-OK OR WS-OVFL-TRAN-FILE-EOF
+              CLOSE OVERFLOW-TRANSACTION-FILE
+           END-IF
+           CLOSE HO3-PROPERTY-OVERFLOW-FILE
+
+           DISPLAY 'HO3OVFR: POLICIES SCANNED = ' WS-POLICY-COUNT
+           DISPLAY 'HO3OVFR: POLICIES OVER THE 3-PROPERTY LIMIT = '
+              WS-OVERFLOW-COUNT
+           DISPLAY 'HO3OVFR: TOTAL PROPERTIES NOT CAPTURED = '
+              WS-OVERFLOW-PROPERTIES
+           DISPLAY 'HO3OVFR: OVERFLOW PROPERTIES WRITTEN TO HO3OVFLW '
+              '= ' WS-OVFL-RECORDS-WRITTEN.
