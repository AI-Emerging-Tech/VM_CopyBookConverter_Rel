@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HO3RATE.
+      *    Roof-type / year-built rating surcharge calculator.
+      *    Reads the HO3-POLICY-RECORD file and, for each PROPERTY-
+      *    DETAILS occurrence, buckets YEAR-BUILT into an age band and
+      *    looks up a per-material factor for ROOF-TYPE, then writes
+      *    the computed surcharge alongside PROPERTY-SEQ-NO to the
+      *    rating output file so underwriting no longer has to price
+      *    roof age and material risk by hand off a paper table.
+      *    Only the first 3 PROPERTY-DETAILS occurrences captured on
+      *    the main record are rated; properties beyond that limit
+      *    are tracked by the overflow exposure report, not here.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HO3-POLICY-FILE ASSIGN TO "HO3POLIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-FILE-STATUS.
+
+           SELECT RATED-PREMIUM-FILE ASSIGN TO "HO3RATOT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATED-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HO3-POLICY-FILE.
+           COPY HO3-POLICY.
+
+       FD  RATED-PREMIUM-FILE.
+       01  HO3-RATING-SURCHARGE-RECORD.
+           05 RP-POLICY-NUMBER        PIC X(10).
+           05 RP-PROPERTY-SEQ-NO      PIC X(2).
+           05 RP-YEAR-BUILT           PIC 9(4).
+           05 RP-ROOF-TYPE            PIC X(1).
+           05 RP-AGE-SURCHARGE        PIC 9(3)V99 COMP-3.
+           05 RP-ROOF-SURCHARGE       PIC 9(3)V99 COMP-3.
+           05 RP-TOTAL-SURCHARGE      PIC 9(3)V99 COMP-3.
+           05 RP-RATING-DATE          PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-POLICY-FILE-STATUS      PIC X(2).
+           88 WS-POLICY-FILE-OK       VALUE '00'.
+           88 WS-POLICY-FILE-EOF      VALUE '10'.
+
+       01  WS-RATED-FILE-STATUS       PIC X(2).
+           88 WS-RATED-FILE-OK        VALUE '00'.
+
+       01  WS-EOF-SWITCH              PIC X(1) VALUE 'N'.
+           88 WS-END-OF-INPUT         VALUE 'Y'.
+
+       01  WS-CURRENT-DATE.
+           05 WS-CURRENT-YYYYMMDD.
+              10 WS-CURRENT-YEAR      PIC 9(4).
+              10 WS-CURRENT-MONTH-DAY PIC 9(4).
+           05 FILLER                  PIC X(14).
+
+       01  WS-PROPERTY-AGE            PIC 9(4).
+       01  WS-PROPERTY-IDX            PIC S9(4) COMP.
+       01  WS-PROPERTY-LIMIT          PIC S9(4) COMP.
+
+       01  WS-POLICY-COUNT            PIC 9(9) VALUE ZERO.
+       01  WS-SURCHARGE-COUNT         PIC 9(9) VALUE ZERO.
+
+      *    Roof-material surcharge, keyed by ROOF-TYPE code (see
+      *    HO3-CODES for the valid code list).  An unrecognized code
+      *    is surcharged at the highest (Wood Shake) rate.
+       01  HO3-ROOF-SURCHARGE-DATA.
+           05 FILLER                  PIC X(1) VALUE '1'.
+           05 FILLER                  PIC 9(3)V99 VALUE 000.00.
+           05 FILLER                  PIC X(1) VALUE '2'.
+           05 FILLER                  PIC 9(3)V99 VALUE 025.00.
+           05 FILLER                  PIC X(1) VALUE '3'.
+           05 FILLER                  PIC 9(3)V99 VALUE 010.00.
+           05 FILLER                  PIC X(1) VALUE '4'.
+           05 FILLER                  PIC 9(3)V99 VALUE 075.00.
+           05 FILLER                  PIC X(1) VALUE '5'.
+           05 FILLER                  PIC 9(3)V99 VALUE 015.00.
+       01  HO3-ROOF-SURCHARGE-TABLE REDEFINES
+              HO3-ROOF-SURCHARGE-DATA.
+           05 HO3-ROOF-SURCHARGE-ENTRY OCCURS 5 TIMES
+                 INDEXED BY HO3-ROOF-IDX.
+              10 HO3-ROOF-TYPE-CODE   PIC X(1).
+              10 HO3-ROOF-SURCHARGE-AMT PIC 9(3)V99.
+
+       01  WS-ROOF-SURCHARGE-AMT      PIC 9(3)V99.
+       01  WS-AGE-SURCHARGE-AMT       PIC 9(3)V99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-POLICY UNTIL WS-END-OF-INPUT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT HO3-POLICY-FILE
+           IF NOT WS-POLICY-FILE-OK
+              DISPLAY 'HO3RATE: UNABLE TO OPEN HO3POLIN, STATUS='
+                 WS-POLICY-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           OPEN OUTPUT RATED-PREMIUM-FILE
+           IF NOT WS-RATED-FILE-OK
+              DISPLAY 'HO3RATE: UNABLE TO OPEN HO3RATOT, STATUS='
+                 WS-RATED-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+           IF NOT WS-END-OF-INPUT
+              PERFORM 2100-READ-POLICY
+           END-IF.
+
+       2000-PROCESS-POLICY.
+           PERFORM 2200-RATE-POLICY
+           PERFORM 2100-READ-POLICY.
+
+       2100-READ-POLICY.
+           READ HO3-POLICY-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2200-RATE-POLICY.
+           MOVE 3 TO WS-PROPERTY-LIMIT
+           IF PROPERTY-COUNT < 3
+              MOVE PROPERTY-COUNT TO WS-PROPERTY-LIMIT
+           END-IF
+
+           PERFORM VARYING WS-PROPERTY-IDX FROM 1 BY 1
+                   UNTIL WS-PROPERTY-IDX > WS-PROPERTY-LIMIT
+              PERFORM 2210-RATE-PROPERTY-AGE
+              PERFORM 2220-RATE-PROPERTY-ROOF
+              PERFORM 2300-WRITE-RATING-SURCHARGE
+           END-PERFORM
+
+           ADD 1 TO WS-POLICY-COUNT.
+
+       2210-RATE-PROPERTY-AGE.
+           MOVE ZERO TO WS-AGE-SURCHARGE-AMT
+           IF YEAR-BUILT (WS-PROPERTY-IDX) > ZERO
+              COMPUTE WS-PROPERTY-AGE =
+                  WS-CURRENT-YEAR - YEAR-BUILT (WS-PROPERTY-IDX)
+              EVALUATE TRUE
+                  WHEN WS-PROPERTY-AGE <= 10
+                     MOVE 000.00 TO WS-AGE-SURCHARGE-AMT
+                  WHEN WS-PROPERTY-AGE <= 30
+                     MOVE 025.00 TO WS-AGE-SURCHARGE-AMT
+                  WHEN WS-PROPERTY-AGE <= 50
+                     MOVE 075.00 TO WS-AGE-SURCHARGE-AMT
+                  WHEN OTHER
+                     MOVE 150.00 TO WS-AGE-SURCHARGE-AMT
+              END-EVALUATE
+           END-IF.
+
+       2220-RATE-PROPERTY-ROOF.
+           SET HO3-ROOF-IDX TO 1
+           MOVE 075.00 TO WS-ROOF-SURCHARGE-AMT
+           SEARCH HO3-ROOF-SURCHARGE-ENTRY
+               AT END
+                  MOVE 075.00 TO WS-ROOF-SURCHARGE-AMT
+               WHEN HO3-ROOF-TYPE-CODE (HO3-ROOF-IDX) =
+                       ROOF-TYPE (WS-PROPERTY-IDX)
+                  MOVE HO3-ROOF-SURCHARGE-AMT (HO3-ROOF-IDX)
+                     TO WS-ROOF-SURCHARGE-AMT
+           END-SEARCH.
+
+       2300-WRITE-RATING-SURCHARGE.
+           MOVE POLICY-NUMBER TO RP-POLICY-NUMBER
+           MOVE PROPERTY-SEQ-NO (WS-PROPERTY-IDX) TO RP-PROPERTY-SEQ-NO
+           MOVE YEAR-BUILT (WS-PROPERTY-IDX) TO RP-YEAR-BUILT
+           MOVE ROOF-TYPE (WS-PROPERTY-IDX) TO RP-ROOF-TYPE
+           MOVE WS-AGE-SURCHARGE-AMT TO RP-AGE-SURCHARGE
+           MOVE WS-ROOF-SURCHARGE-AMT TO RP-ROOF-SURCHARGE
+           ADD WS-AGE-SURCHARGE-AMT WS-ROOF-SURCHARGE-AMT
+              GIVING RP-TOTAL-SURCHARGE
+           MOVE WS-CURRENT-YYYYMMDD TO RP-RATING-DATE
+
+           WRITE HO3-RATING-SURCHARGE-RECORD
+           IF NOT WS-RATED-FILE-OK
+              DISPLAY 'HO3RATE: WRITE FAILED FOR POLICY '
+                 RP-POLICY-NUMBER ' STATUS=' WS-RATED-FILE-STATUS
+           ELSE
+              ADD 1 TO WS-SURCHARGE-COUNT
+           END-IF.
+
+       9000-TERMINATE.
+           IF WS-POLICY-FILE-OK OR WS-POLICY-FILE-EOF
+              CLOSE HO3-POLICY-FILE
+           END-IF
+           CLOSE RATED-PREMIUM-FILE
+           DISPLAY 'HO3RATE: POLICIES RATED = ' WS-POLICY-COUNT
+           DISPLAY 'HO3RATE: SURCHARGE RECORDS WRITTEN = '
+              WS-SURCHARGE-COUNT.
