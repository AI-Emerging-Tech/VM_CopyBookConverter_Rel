@@ -0,0 +1,387 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HO3RENEW.
+      *    Nightly renewal/expiration worklist.
+      *    Scans HO3-POLICY-FILE for every policy whose EXPIRY-DATE
+      *    falls within the next 60 days, sorts the result by STATE-
+      *    CODE then EXPIRY-DATE, and produces a renewal worklist with
+      *    group totals by STATE-CODE so each state team can see its
+      *    renewal workload before a policy lapses instead of after a
+      *    customer calls in.
+      *
+      *    Restart: this is the nightly job that reads the full HO3-
+      *    POLICY-RECORD file, so the scan is checkpointed.  The count
+      *    of input records read is written to HO3RNCKP after every
+      *    WS-CHECKPOINT-INTERVAL records.  Unlike HO3EDIT's straight
+      *    record-at-a-time pass, the records selected here are
+      *    RELEASEd into this run's SORT work file, which does not
+      *    survive past STOP RUN - so a skip-restart cannot simply
+      *    re-read and discard the already-scanned records the way
+      *    HO3EDIT does, or every renewal candidate found before the
+      *    checkpoint would be lost.  Instead, every selected record is
+      *    also written to a durable intermediate file, HO3RNSEL, as
+      *    it is selected.  On restart, that file's prior selections
+      *    are read back and RELEASEd into this run's sort ahead of
+      *    the remainder of the scan, the input file is then skip-read
+      *    past the first WS-RESTART-COUNT records (the same technique
+      *    HO3EDIT uses), and scanning resumes from there, appending
+      *    any newly-selected records to HO3RNSEL as it goes.  The
+      *    sort's output is therefore always the complete worklist
+      *    without ever re-scanning records a prior run already
+      *    finished, and RENEWAL-WORKLIST-FILE can simply be opened
+      *    OUTPUT every time.  On a clean end of file the checkpoint is
+      *    reset so the next run starts fresh, and its first OPEN
+      *    OUTPUT of HO3RNSEL clears out the prior run's selections.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HO3-POLICY-FILE ASSIGN TO "HO3POLIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-FILE-STATUS.
+
+           SELECT RENEWAL-SORT-FILE ASSIGN TO "HO3RNSRT".
+
+           SELECT RENEWAL-WORKLIST-FILE ASSIGN TO "HO3RENRP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WORKLIST-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "HO3RNCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT RENEWAL-SELECTED-FILE ASSIGN TO "HO3RNSEL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SELECTED-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HO3-POLICY-FILE.
+           COPY HO3-POLICY.
+
+       SD  RENEWAL-SORT-FILE.
+       01  RENEWAL-SORT-RECORD.
+           05 RS-STATE-CODE           PIC X(2).
+           05 RS-EXPIRY-DATE          PIC 9(8).
+           05 RS-POLICY-NUMBER        PIC X(10).
+           05 RS-INSURED-NAME         PIC X(30).
+           05 RS-EFFECTIVE-DATE       PIC 9(8).
+
+       FD  RENEWAL-WORKLIST-FILE.
+       01  RENEWAL-WORKLIST-LINE      PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-RECORDS-PROCESSED  PIC 9(9).
+
+      *    Durable record of every renewal candidate selected so far
+      *    this job cycle - written as each one is RELEASEd into the
+      *    sort, so a restart can recover selections the aborted run's
+      *    now-discarded sort work file could not have kept.
+       FD  RENEWAL-SELECTED-FILE.
+       01  SELECTED-RENEWAL-RECORD.
+           05 SR-STATE-CODE           PIC X(2).
+           05 SR-EXPIRY-DATE          PIC 9(8).
+           05 SR-POLICY-NUMBER        PIC X(10).
+           05 SR-INSURED-NAME         PIC X(30).
+           05 SR-EFFECTIVE-DATE       PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-POLICY-FILE-STATUS      PIC X(2).
+           88 WS-POLICY-FILE-OK       VALUE '00'.
+           88 WS-POLICY-FILE-EOF      VALUE '10'.
+
+       01  WS-WORKLIST-FILE-STATUS    PIC X(2).
+           88 WS-WORKLIST-FILE-OK     VALUE '00'.
+
+       01  WS-CHECKPOINT-FILE-STATUS  PIC X(2).
+           88 WS-CHECKPOINT-FILE-OK   VALUE '00'.
+
+       01  WS-SELECTED-FILE-STATUS    PIC X(2).
+           88 WS-SELECTED-FILE-OK     VALUE '00'.
+
+       01  WS-EOF-SWITCH              PIC X(1) VALUE 'N'.
+           88 WS-END-OF-INPUT         VALUE 'Y'.
+
+       01  WS-NORMAL-EOF-SWITCH       PIC X(1) VALUE 'N'.
+           88 WS-NORMAL-EOF           VALUE 'Y'.
+
+       01  WS-SORT-EOF-SWITCH         PIC X(1) VALUE 'N'.
+           88 WS-SORT-END-OF-FILE     VALUE 'Y'.
+
+       01  WS-SELECTED-EOF-SWITCH     PIC X(1) VALUE 'N'.
+           88 WS-SELECTED-END-OF-FILE VALUE 'Y'.
+
+       01  WS-RESTART-COUNT           PIC 9(9) VALUE ZERO.
+       01  WS-RECORDS-PROCESSED       PIC 9(9) VALUE ZERO.
+       01  WS-SKIP-COUNT              PIC 9(9) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(5) VALUE 500.
+       01  WS-REFEED-COUNT            PIC 9(9) VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05 WS-CURRENT-YYYYMMDD     PIC 9(8).
+           05 FILLER                  PIC X(14).
+
+       01  WS-TODAY-INT               PIC S9(9) COMP.
+       01  WS-CUTOFF-INT              PIC S9(9) COMP.
+       01  WS-EXPIRY-INT              PIC S9(9) COMP.
+       01  WS-RENEWAL-WINDOW-DAYS     PIC 9(3) VALUE 60.
+
+       01  WS-SELECTED-COUNT          PIC 9(9) VALUE ZERO.
+       01  WS-STATE-COUNT             PIC 9(9) VALUE ZERO.
+       01  WS-PRIOR-STATE-CODE        PIC X(2) VALUE SPACES.
+       01  WS-FIRST-STATE-SWITCH      PIC X(1) VALUE 'Y'.
+           88 WS-FIRST-STATE          VALUE 'Y'.
+
+       01  WS-STATE-HEADING.
+           05 FILLER                  PIC X(7) VALUE 'STATE: '.
+           05 WS-HDG-STATE-CODE       PIC X(2).
+
+       01  WS-DETAIL-LINE                VALUE SPACES.
+           05 FILLER                  PIC X(3).
+           05 WS-DTL-POLICY-NUMBER    PIC X(10).
+           05 FILLER                  PIC X(2).
+           05 WS-DTL-INSURED-NAME     PIC X(30).
+           05 FILLER                  PIC X(2).
+           05 WS-DTL-EFFECTIVE-DATE   PIC 9(8).
+           05 FILLER                  PIC X(2).
+           05 WS-DTL-EXPIRY-DATE      PIC 9(8).
+
+       01  WS-STATE-TOTAL-LINE.
+           05 FILLER                  PIC X(3).
+           05 FILLER                  PIC X(14)
+                 VALUE 'STATE TOTAL = '.
+           05 WS-STT-COUNT            PIC ZZZ,ZZ9.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05 FILLER                  PIC X(15) VALUE 'GRAND TOTAL = '.
+           05 WS-GRT-COUNT            PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           SORT RENEWAL-SORT-FILE
+               ON ASCENDING KEY RS-STATE-CODE RS-EXPIRY-DATE
+               INPUT PROCEDURE IS 3000-SELECT-RENEWALS
+               OUTPUT PROCEDURE IS 4000-BUILD-WORKLIST
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-CHECKPOINT
+
+           OPEN INPUT HO3-POLICY-FILE
+           IF NOT WS-POLICY-FILE-OK
+              DISPLAY 'HO3RENEW: UNABLE TO OPEN HO3POLIN, STATUS='
+                 WS-POLICY-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE (WS-CURRENT-YYYYMMDD)
+           COMPUTE WS-CUTOFF-INT =
+               WS-TODAY-INT + WS-RENEWAL-WINDOW-DAYS.
+
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-OK
+              READ CHECKPOINT-FILE
+                 AT END
+                    MOVE ZERO TO WS-RESTART-COUNT
+                 NOT AT END
+                    MOVE CKPT-RECORDS-PROCESSED TO WS-RESTART-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              MOVE ZERO TO WS-RESTART-COUNT
+           END-IF.
+
+      *    ---------------------------------------------------------
+      *    SORT input procedure - the full-file pass that is
+      *    checkpointed for restart.  On a restart, the selections a
+      *    prior run already persisted to HO3RNSEL are re-fed into
+      *    this run's sort first, the input file is then skip-read
+      *    past the records already scanned, and the remainder is
+      *    scanned and selected as normal, with each newly-selected
+      *    record appended to HO3RNSEL alongside the RELEASE into the
+      *    sort.
+      *    ---------------------------------------------------------
+       3000-SELECT-RENEWALS.
+           IF WS-RESTART-COUNT > 0
+              DISPLAY 'HO3RENEW: RESTARTED AT ' WS-RESTART-COUNT
+                 ' RECORDS - REFEEDING PRIOR SELECTIONS AND SKIPPING '
+                 'ALREADY-SCANNED RECORDS'
+              PERFORM 3050-REFEED-PRIOR-SELECTIONS
+              OPEN EXTEND RENEWAL-SELECTED-FILE
+           ELSE
+              OPEN OUTPUT RENEWAL-SELECTED-FILE
+           END-IF
+           IF NOT WS-SELECTED-FILE-OK
+              DISPLAY 'HO3RENEW: UNABLE TO OPEN HO3RNSEL, STATUS='
+                 WS-SELECTED-FILE-STATUS
+           END-IF
+
+           IF NOT WS-END-OF-INPUT
+              PERFORM WS-RESTART-COUNT TIMES
+                 PERFORM 3100-READ-POLICY
+                 IF NOT WS-END-OF-INPUT
+                    ADD 1 TO WS-SKIP-COUNT
+                 END-IF
+              END-PERFORM
+              MOVE WS-RESTART-COUNT TO WS-RECORDS-PROCESSED
+           END-IF
+
+           IF NOT WS-END-OF-INPUT
+              PERFORM 3100-READ-POLICY
+           END-IF
+
+           PERFORM 3200-SELECT-ONE-POLICY UNTIL WS-END-OF-INPUT
+
+           CLOSE RENEWAL-SELECTED-FILE.
+
+      *    ---------------------------------------------------------
+      *    Re-feeds every selection a prior, aborted run already
+      *    persisted to HO3RNSEL into this run's sort, before the
+      *    input file scan resumes past the checkpointed record.
+      *    ---------------------------------------------------------
+       3050-REFEED-PRIOR-SELECTIONS.
+           OPEN INPUT RENEWAL-SELECTED-FILE
+           IF WS-SELECTED-FILE-OK
+              PERFORM 3060-REFEED-ONE-SELECTION
+                 UNTIL WS-SELECTED-END-OF-FILE
+              CLOSE RENEWAL-SELECTED-FILE
+           ELSE
+              DISPLAY 'HO3RENEW: UNABLE TO OPEN HO3RNSEL FOR REFEED, '
+                 'STATUS=' WS-SELECTED-FILE-STATUS
+           END-IF.
+
+       3060-REFEED-ONE-SELECTION.
+           READ RENEWAL-SELECTED-FILE
+               AT END
+                  MOVE 'Y' TO WS-SELECTED-EOF-SWITCH
+               NOT AT END
+                  MOVE SELECTED-RENEWAL-RECORD TO RENEWAL-SORT-RECORD
+                  RELEASE RENEWAL-SORT-RECORD
+                  ADD 1 TO WS-SELECTED-COUNT
+                  ADD 1 TO WS-REFEED-COUNT
+           END-READ.
+
+       3100-READ-POLICY.
+           READ HO3-POLICY-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+                  MOVE 'Y' TO WS-NORMAL-EOF-SWITCH
+           END-READ.
+
+       3200-SELECT-ONE-POLICY.
+           COMPUTE WS-EXPIRY-INT =
+               FUNCTION INTEGER-OF-DATE (EXPIRY-DATE)
+           IF WS-EXPIRY-INT NOT < WS-TODAY-INT
+                 AND WS-EXPIRY-INT NOT > WS-CUTOFF-INT
+              MOVE STATE-CODE TO RS-STATE-CODE
+              MOVE EXPIRY-DATE TO RS-EXPIRY-DATE
+              MOVE POLICY-NUMBER TO RS-POLICY-NUMBER
+              MOVE INSURED-NAME TO RS-INSURED-NAME
+              MOVE EFFECTIVE-DATE TO RS-EFFECTIVE-DATE
+              MOVE RENEWAL-SORT-RECORD TO SELECTED-RENEWAL-RECORD
+              WRITE SELECTED-RENEWAL-RECORD
+              RELEASE RENEWAL-SORT-RECORD
+              ADD 1 TO WS-SELECTED-COUNT
+           END-IF
+
+           ADD 1 TO WS-RECORDS-PROCESSED
+           IF FUNCTION MOD (WS-RECORDS-PROCESSED,
+                 WS-CHECKPOINT-INTERVAL) = 0
+              PERFORM 3300-WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM 3100-READ-POLICY.
+
+       3300-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *    ---------------------------------------------------------
+      *    SORT output procedure - builds the worklist from the
+      *    sorted (STATE-CODE, EXPIRY-DATE) records, breaking on
+      *    STATE-CODE for the group totals.
+      *    ---------------------------------------------------------
+       4000-BUILD-WORKLIST.
+      *    OPEN OUTPUT (not EXTEND) is correct here even on a restart:
+      *    the input procedure above re-feeds every prior selection
+      *    ahead of the newly-scanned remainder, so the sort's result
+      *    is always the complete worklist and should replace whatever
+      *    the prior, aborted run wrote.
+           OPEN OUTPUT RENEWAL-WORKLIST-FILE
+           IF NOT WS-WORKLIST-FILE-OK
+              DISPLAY 'HO3RENEW: UNABLE TO OPEN HO3RENRP, STATUS='
+                 WS-WORKLIST-FILE-STATUS
+           END-IF
+
+           PERFORM 4100-RETURN-SORT-RECORD
+           PERFORM 4200-PROCESS-SORTED-RECORD
+              UNTIL WS-SORT-END-OF-FILE
+
+           IF NOT WS-FIRST-STATE
+              PERFORM 4300-WRITE-STATE-TOTAL
+           END-IF
+
+           MOVE WS-SELECTED-COUNT TO WS-GRT-COUNT
+           WRITE RENEWAL-WORKLIST-LINE FROM WS-GRAND-TOTAL-LINE
+
+           CLOSE RENEWAL-WORKLIST-FILE.
+
+       4100-RETURN-SORT-RECORD.
+           RETURN RENEWAL-SORT-FILE
+               AT END
+                  MOVE 'Y' TO WS-SORT-EOF-SWITCH
+           END-RETURN.
+
+       4200-PROCESS-SORTED-RECORD.
+           IF RS-STATE-CODE NOT = WS-PRIOR-STATE-CODE
+              IF NOT WS-FIRST-STATE
+                 PERFORM 4300-WRITE-STATE-TOTAL
+              END-IF
+              MOVE RS-STATE-CODE TO WS-HDG-STATE-CODE
+              WRITE RENEWAL-WORKLIST-LINE FROM WS-STATE-HEADING
+              MOVE RS-STATE-CODE TO WS-PRIOR-STATE-CODE
+              MOVE ZERO TO WS-STATE-COUNT
+              MOVE 'N' TO WS-FIRST-STATE-SWITCH
+           END-IF
+
+           MOVE RS-POLICY-NUMBER TO WS-DTL-POLICY-NUMBER
+           MOVE RS-INSURED-NAME TO WS-DTL-INSURED-NAME
+           MOVE RS-EFFECTIVE-DATE TO WS-DTL-EFFECTIVE-DATE
+           MOVE RS-EXPIRY-DATE TO WS-DTL-EXPIRY-DATE
+           WRITE RENEWAL-WORKLIST-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-STATE-COUNT
+
+           PERFORM 4100-RETURN-SORT-RECORD.
+
+       4300-WRITE-STATE-TOTAL.
+           MOVE WS-STATE-COUNT TO WS-STT-COUNT
+           WRITE RENEWAL-WORKLIST-LINE FROM WS-STATE-TOTAL-LINE.
+
+       9000-TERMINATE.
+           IF WS-POLICY-FILE-OK OR WS-POLICY-FILE-EOF
+              CLOSE HO3-POLICY-FILE
+           END-IF
+
+           IF WS-NORMAL-EOF
+              PERFORM 9100-RESET-CHECKPOINT
+           END-IF
+
+           DISPLAY 'HO3RENEW: POLICIES SCANNED = ' WS-RECORDS-PROCESSED
+           DISPLAY 'HO3RENEW: PRIOR SELECTIONS REFED ON RESTART = '
+              WS-REFEED-COUNT
+           DISPLAY 'HO3RENEW: POLICIES SELECTED FOR RENEWAL = '
+              WS-SELECTED-COUNT.
+
+       9100-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ZERO TO CKPT-RECORDS-PROCESSED
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
